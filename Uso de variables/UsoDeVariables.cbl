@@ -1,28 +1,53 @@
 000001 IDENTIFICATION DIVISION.
        PROGRAM-ID. UsoDeVariables.
-       
+
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO "EMPLEADOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-STATUS-EMP.
+
+           SELECT GASTOS-EMPLEADO ASSIGN TO "GASTOS-EMPLEADO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS.
+       01  EMP-REGISTRO.
+           02 EMP-ID               PIC 9(06).
+           02 EMP-NOMBRE-TRAB       PIC A(20).
+           02 EMP-APELLIDO-PATERNO  PIC A(20).
+           02 EMP-APELLIDO-MATERNO  PIC A(20).
+           02 EMP-EDAD              PIC 9(02).
+           02 EMP-SALARIO           PIC 9(05)V99.
+           02 EMP-BANDERA           PIC 9(01).
+               88 EMP-ACTIVO   VALUE 1.
+               88 EMP-INACTIVO VALUE 0.
+
+       FD  GASTOS-EMPLEADO.
+       01  GTO-LINEA PIC X(60).
+
        WORKING-STORAGE SECTION.
        77 WKS-NOMBRE                   PICTURE A(30).                     77 INDICA QUE UNA VARIABLE ELEMENTA QUE NO PUEDE SER DIVIDIDA.NO PUEDE SER RENOMBRADA
        01 WKS-REGISTRO-EMPLEADO.                                         01 INDICA QUE PUEDE SER DIVIDIDA.LAS VARIABLES DIVIDIDAS NO LEVAN TIPO DE VARIABLE AL SER COMPUESTAS.NO PUEDE SER RENOMBRADA
            02 WKS-NOM-EMP.
                03 WKS-NOMBRE-TRAB      PICTURE A(20) VALUES "RUBEN".      VALOR POR DEFECTO
-               03 WKS-APELLIDO-PATERNO PICTURE A(20) 
+               03 WKS-APELLIDO-PATERNO PICTURE A(20)
                                            VALUES "FERNANDEZ".
                03 WKS-APELLIDO-MATERNO PICTURE A(20)
                                            VALUES "PEREZ".
            02 WKS-EDAD                 PICTURE 9(02)
                                            VALUES 33.                    9 INDICA VARIABLE NUMERICA
            02 WKS-SALARIO              PICTURE 9(05)V99
-                                            VALUES 300.22.               V99 O V9(02) INDICA QUE TIENE DOS DECIMALES  
+                                            VALUES 300.22.               V99 O V9(02) INDICA QUE TIENE DOS DECIMALES
 
-       66 WKS-APELLIDOS-TRAB RENAMES WKS-APELLIDO-PATERNO 
+       66 WKS-APELLIDOS-TRAB RENAMES WKS-APELLIDO-PATERNO
      -  THRU WKS-APELLIDO-MATERNO.                                                      RENOMBRAR UNA VARIABLE
-      
+
        01 WKS-BANDERA                  PIC 9(01).
            88 WKS-TRUE  VALUE 1.
            88 WKS-FALSE VALUE 0.
@@ -31,24 +56,140 @@
        01 WS-DIRECCION                 PIC X(30)
                                            VALUE "CALLE JA 34".          X INDICA CAMPO ALFANUMERICO
 
-       
+      * CAMPOS PARA EL FICHERO MAESTRO DE EMPLEADOS Y SU ALTA/INFORME
+       77 WS-STATUS-EMP                PIC X(02).
+       77 WKS-EMP-ID                   PIC 9(06).
+       77 WKS-EOF-EMP                  PIC X(01) VALUE "N".
+           88 WKS-FIN-EMP VALUE "S".
+       77 WKS-OPCION-INFORME           PIC X(01).
+
+      * CAMPOS PARA LA NOMINA: DEDUCCION SOBRE EL SALARIO Y NETO
+       77 WKS-TASA-DEDUCCION           PIC 9(02)V99 VALUE 15.00.
+       77 WKS-DEDUCCION                PIC 9(05)V99.
+       77 WKS-NETO                     PIC S9(05)V99.
+       77 WKS-NETO-VIS                 PIC -ZZZZ9.99.
+       77 WKS-GASTOS-VIS               PIC ZZZZ9.99.
+
+      * CAMPOS PARA EL GASTO DE EMPLEADO (GASTOS-EMPLEADO.TXT)
+       77 WKS-FECHA-GASTO              PIC 9(08).
+       77 WKS-MOTIVO-GASTO             PIC X(20).
+
+
        procedure division.
        000001-primer-seccion section.
        000001-miparrafo.
+           PERFORM 000002-ABRIR-FICHEROS.
+
            DISPLAY "Bienvenido al 3 programa".
            DISPLAY "Programa de variables".
            DISPLAY "INTRODUCE TU NOMBRE".
            ACCEPT WKS-NOMBRE.
            DISPLAY "HOLA ",WKS-NOMBRE.
+
+           PERFORM 000003-PEDIR-EMPLEADO.
            DISPLAY "EDAD: ", WKS-EDAD.
            DISPLAY "NOMBRE: ",WKS-NOMBRE-TRAB.
            DISPLAY "APELLIDOS: ",WKS-APELLIDOS-TRAB.
            DISPLAY "DIRECCION: ", WS-DIRECCION.
            DISPLAY "SALARIO: "  WKS-SALARIO.
            DISPLAY "BANDERA: " WKS-BANDERA.
+
+           PERFORM 000006-REGISTRAR-GASTO.
+           PERFORM 000004-GRABAR-EMPLEADO.
+           PERFORM 000005-CALCULAR-NOMINA.
+
+           DISPLAY "DESEA EL INFORME DE EMPLEADOS ACTIVOS (S/N)".
+           ACCEPT WKS-OPCION-INFORME.
+           IF WKS-OPCION-INFORME = "S" OR "s"
+               PERFORM 000007-INFORME-ACTIVOS
+           END-IF.
+
+           PERFORM 000008-CERRAR-FICHEROS.
            STOP "PAUSA".
-           
+           STOP RUN.
+
+
+      * RUTINAS DEL FICHERO MAESTRO DE EMPLEADOS Y LA NOMINA
+       000002-ABRIR-FICHEROS.
+           OPEN I-O EMPLEADOS.
+           IF WS-STATUS-EMP = "35"
+               OPEN OUTPUT EMPLEADOS
+               CLOSE EMPLEADOS
+               OPEN I-O EMPLEADOS
+           END-IF.
+
+       000003-PEDIR-EMPLEADO.
+           DISPLAY "ID DE EMPLEADO: ".
+           ACCEPT WKS-EMP-ID.
+           DISPLAY "NOMBRE DEL EMPLEADO: ".
+           ACCEPT WKS-NOMBRE-TRAB.
+           DISPLAY "APELLIDO PATERNO: ".
+           ACCEPT WKS-APELLIDO-PATERNO.
+           DISPLAY "APELLIDO MATERNO: ".
+           ACCEPT WKS-APELLIDO-MATERNO.
+           DISPLAY "EDAD: ".
+           ACCEPT WKS-EDAD.
+           DISPLAY "SALARIO: ".
+           ACCEPT WKS-SALARIO.
+           DISPLAY "EMPLEADO ACTIVO (1=SI,0=NO): ".
+           ACCEPT WKS-BANDERA.
+
+       000004-GRABAR-EMPLEADO.
+           MOVE WKS-EMP-ID            TO EMP-ID.
+           MOVE WKS-NOMBRE-TRAB       TO EMP-NOMBRE-TRAB.
+           MOVE WKS-APELLIDO-PATERNO  TO EMP-APELLIDO-PATERNO.
+           MOVE WKS-APELLIDO-MATERNO  TO EMP-APELLIDO-MATERNO.
+           MOVE WKS-EDAD              TO EMP-EDAD.
+           MOVE WKS-SALARIO           TO EMP-SALARIO.
+           MOVE WKS-BANDERA           TO EMP-BANDERA.
+           WRITE EMP-REGISTRO
+               INVALID KEY
+                   REWRITE EMP-REGISTRO
+           END-WRITE.
+
+       000005-CALCULAR-NOMINA.
+           COMPUTE WKS-DEDUCCION = WKS-SALARIO * WKS-TASA-DEDUCCION
+               / 100.
+           COMPUTE WKS-NETO = WKS-SALARIO - WKS-DEDUCCION - GASTOS.
+           MOVE WKS-NETO TO WKS-NETO-VIS.
+           DISPLAY "DEDUCCION: " WKS-DEDUCCION.
+           DISPLAY "GASTO DESCONTADO: " GASTOS.
+           DISPLAY "NETO A PAGAR: " WKS-NETO-VIS.
+
+       000006-REGISTRAR-GASTO.
+           DISPLAY "GASTO A RECLAMAR: ".
+           ACCEPT GASTOS.
+           DISPLAY "MOTIVO DEL GASTO: ".
+           ACCEPT WKS-MOTIVO-GASTO.
+           ACCEPT WKS-FECHA-GASTO FROM DATE YYYYMMDD.
+           MOVE GASTOS TO WKS-GASTOS-VIS.
+           STRING WKS-EMP-ID " " WKS-FECHA-GASTO " " WKS-GASTOS-VIS " "
+               WKS-MOTIVO-GASTO DELIMITED BY SIZE INTO GTO-LINEA.
+           OPEN EXTEND GASTOS-EMPLEADO.
+           WRITE GTO-LINEA.
+           CLOSE GASTOS-EMPLEADO.
+
+       000007-INFORME-ACTIVOS.
+           DISPLAY "INFORME DE EMPLEADOS ACTIVOS".
+           MOVE "N" TO WKS-EOF-EMP.
+           MOVE 0 TO EMP-ID.
+           START EMPLEADOS KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY SET WKS-FIN-EMP TO TRUE.
+           PERFORM 000007A-LEER-EMPLEADO.
+           PERFORM 000007B-MOSTRAR-ACTIVO UNTIL WKS-FIN-EMP.
+
+       000007A-LEER-EMPLEADO.
+           READ EMPLEADOS NEXT RECORD
+               AT END SET WKS-FIN-EMP TO TRUE
+           END-READ.
+
+       000007B-MOSTRAR-ACTIVO.
+           IF EMP-ACTIVO
+               DISPLAY EMP-ID " " EMP-NOMBRE-TRAB " "
+                   EMP-APELLIDO-PATERNO " " EMP-APELLIDO-MATERNO
+           END-IF.
+           PERFORM 000007A-LEER-EMPLEADO.
 
+       000008-CERRAR-FICHEROS.
+           CLOSE EMPLEADOS.
 
-       stop run.
-       
\ No newline at end of file
