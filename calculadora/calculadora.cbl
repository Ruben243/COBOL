@@ -2,10 +2,31 @@
 000002 PROGRAM-ID. calculadora.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORIAL ASSIGN TO "HISTORIAL-CALCULOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPERACIONES ASSIGN TO "OPERACIONES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESULTADOS ASSIGN TO "RESULTADOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORIAL.
+       01  HIS-LINEA PIC X(60).
+
+       FD  OPERACIONES.
+       01  OPE-LINEA PIC X(40).
+
+       FD  RESULTADOS.
+       01  RES-LINEA PIC X(60).
+
        WORKING-STORAGE SECTION.
+       77 WS-EOF-LOTE      PIC X(01) VALUE "N".
+          88 WS-FIN-LOTE   VALUE "S".
        77 WS-NUM1          PIC S9(05)V99.                                S INDICA QUE MUESTRA EL SIGNO POSITIVO O NEGATIVO
        77 WS-NUM2          PIC S9(05)V9(02).
        77 WS-RESULTADO     PIC S9(10)V99.
@@ -13,6 +34,9 @@
        77 WS-OPCION        PIC A(01).
        77 WS-ELECCION      PIC 9(1).
        77 WS-RES-FORMAT    PIC -ZZZZZZZZZ9.99.                           - LE DA FORMATO AL VALOR POSITIVO O NEGATIVO LA Z INDICA SI ESTA A CERO NO A LA IZQUIERDA NO LA MUESTRA
+       77 WS-MEMORIA       PIC S9(10)V99 VALUE 0.                        ACUMULA EL ULTIMO RESULTADO CON LAS OPCIONES M+/M-/MR DEL MENU
+       77 WS-NUM1-FORMAT   PIC -ZZZZ9.99.
+       77 WS-NUM2-FORMAT   PIC -ZZZZ9.99.
 
        PROCEDURE DIVISION.
        00001-MI-SECCION SECTION.
@@ -31,13 +55,26 @@
       *******************RUTINAS *********************************
 
        00000-CALCULADORA.
-           DISPLAY "1-USAR LA CALCULADORA,2-SALIR" erase line.
+           DISPLAY "1-CALC,2-SALIR,3-LOTE,4-M+,5-M-,6-MR" erase line.
            ACCEPT WS-ELECCION LINE 3.
 
            IF WS-ELECCION= 1
                PERFORM 00001-PEDIR-DATOS                                 PERFORM LLAMA A LA RUTINA 00001-PEDIR-DATOS.
                PERFORM 00002-EJECUTAR-OPERACIONES
-              
+               STOP "PRESIONE CUALQUIER TECLA PARA CONTINUAR"
+
+           ELSE IF WS-ELECCION = 3
+               PERFORM 00004-MODO-LOTE
+
+           ELSE IF WS-ELECCION = 4
+               PERFORM 00008-MEMORIA-SUMAR
+
+           ELSE IF WS-ELECCION = 5
+               PERFORM 00009-MEMORIA-RESTAR
+
+           ELSE IF WS-ELECCION = 6
+               PERFORM 00010-MEMORIA-RECORDAR
+
            ELSE
                IF WS-ELECCION NOT = 2
                   DISPLAY "OPERACION INVALIDA".
@@ -50,7 +87,8 @@
            DISPLAY "DAME EL NUMERO 2" LINE 7.
            ACCEPT WS-NUM2 LINE 8.
            DISPLAY "INDICA LA OPERACION A REALIZAR:S=SUMA,
-      -  "R=RESTA,M=MULTIPLICACION,D=DIVISION" LINE 9 COLUMN 1.
+      -  "R=RESTA,M=MULTIPLICACION,D=DIVISION,P=PORCENTAJE,
+      -  "E=POTENCIA" LINE 9 COLUMN 1.
            ACCEPT WS-OPCION LINE 10. 
        
 
@@ -72,15 +110,87 @@
 
            ELSE IF WS-OPCION = "D" OR "d"
                 DIVIDE WS-NUM1 INTO WS-NUM2 GIVING WS-RESULTADO          DIVIDE INDICA DIVISION INTO EL NUMERO A DIVIDIR Y GIVING LO ASIGNA A RESULTADO
-              
+
+           ELSE IF WS-OPCION = "P" OR "p"
+      *        WS-NUM1 ES EL PORCENTAJE Y WS-NUM2 ES LA CANTIDAD BASE
+               COMPUTE WS-RESULTADO = (WS-NUM1 * WS-NUM2) / 100
+
+           ELSE IF WS-OPCION = "E" OR "e"
+      *        WS-NUM2 ES EL EXPONENTE AL QUE SE ELEVA WS-NUM1
+               COMPUTE WS-RESULTADO = WS-NUM1 ** WS-NUM2
+
            ELSE
                 DISPLAY "OPERACION INVALIDAD,VERIFIQUE" LINE 11.
 
 
-           IF WS-OPCION= "S" OR "s" OR "R" OR "r" OR "M" OR "m" 
-      -         OR "D" OR "d"
+           IF WS-OPCION= "S" OR "s" OR "R" OR "r" OR "M" OR "m"
+      -         OR "D" OR "d" OR "P" OR "p" OR "E" OR "e"
                MOVE WS-RESULTADO TO WS-RES-FORMAT
-               DISPLAY WS-RES-FORMAT LINE 11.
-            
-          
-         STOP "PRESIONE CUALQUIER TECLA PARA CONTINUAR".
\ No newline at end of file
+               DISPLAY WS-RES-FORMAT LINE 11
+               PERFORM 00003-GRABAR-HISTORIAL.
+
+       00003-GRABAR-HISTORIAL.
+      *    GUARDA CADA OPERACION (OPERANDOS, OPERADOR Y RESULTADO)
+      *    EN EL FICHERO DE HISTORIAL PARA PODER REVISARLA DESPUES.
+           MOVE WS-NUM1 TO WS-NUM1-FORMAT.
+           MOVE WS-NUM2 TO WS-NUM2-FORMAT.
+           STRING WS-NUM1-FORMAT " " WS-OPCION " " WS-NUM2-FORMAT
+               " = " WS-RES-FORMAT
+               DELIMITED BY SIZE INTO HIS-LINEA.
+           OPEN EXTEND HISTORIAL.
+           WRITE HIS-LINEA.
+           CLOSE HISTORIAL.
+
+       00004-MODO-LOTE.
+      *    PROCESA UN FICHERO DE OPERACIONES (NUM1 OPCION NUM2 POR
+      *    LINEA) Y VUELCA CADA RESULTADO A RESULTADOS.TXT, PARA
+      *    CALCULOS MASIVOS DE COMISIONES O INTERESES SIN TECLEARLOS.
+           OPEN INPUT OPERACIONES.
+           OPEN OUTPUT RESULTADOS.
+           MOVE "N" TO WS-EOF-LOTE.
+           PERFORM 00005-LEER-OPERACION.
+           PERFORM 00006-PROCESAR-OPERACION UNTIL WS-FIN-LOTE.
+           CLOSE OPERACIONES.
+           CLOSE RESULTADOS.
+
+       00005-LEER-OPERACION.
+           READ OPERACIONES
+               AT END SET WS-FIN-LOTE TO TRUE
+           END-READ.
+
+       00006-PROCESAR-OPERACION.
+           UNSTRING OPE-LINEA DELIMITED BY SPACE
+               INTO WS-NUM1 WS-OPCION WS-NUM2.
+           PERFORM 00002-EJECUTAR-OPERACIONES.
+           PERFORM 00007-GRABAR-RESULTADO-LOTE.
+           PERFORM 00005-LEER-OPERACION.
+
+       00007-GRABAR-RESULTADO-LOTE.
+      *    VUELCA EL RESULTADO DE LA OPERACION LEIDA DEL FICHERO DE
+      *    ENTRADA AL FICHERO DE SALIDA DEL MODO LOTE.
+           MOVE WS-NUM1 TO WS-NUM1-FORMAT.
+           MOVE WS-NUM2 TO WS-NUM2-FORMAT.
+           STRING WS-NUM1-FORMAT " " WS-OPCION " " WS-NUM2-FORMAT
+               " = " WS-RES-FORMAT
+               DELIMITED BY SIZE INTO RES-LINEA.
+           WRITE RES-LINEA.
+
+       00008-MEMORIA-SUMAR.
+      *    ACUMULA EL ULTIMO RESULTADO CALCULADO EN LA MEMORIA (M+).
+           ADD WS-RESULTADO TO WS-MEMORIA.
+           MOVE WS-MEMORIA TO WS-RES-FORMAT.
+           DISPLAY "MEMORIA: " WS-RES-FORMAT LINE 11.
+           STOP "PRESIONE CUALQUIER TECLA PARA CONTINUAR".
+
+       00009-MEMORIA-RESTAR.
+      *    DESCUENTA EL ULTIMO RESULTADO CALCULADO DE LA MEMORIA (M-).
+           SUBTRACT WS-RESULTADO FROM WS-MEMORIA.
+           MOVE WS-MEMORIA TO WS-RES-FORMAT.
+           DISPLAY "MEMORIA: " WS-RES-FORMAT LINE 11.
+           STOP "PRESIONE CUALQUIER TECLA PARA CONTINUAR".
+
+       00010-MEMORIA-RECORDAR.
+      *    MUESTRA EL VALOR ACUMULADO EN MEMORIA SIN MODIFICARLO (MR).
+           MOVE WS-MEMORIA TO WS-RES-FORMAT.
+           DISPLAY "MEMORIA: " WS-RES-FORMAT LINE 11.
+           STOP "PRESIONE CUALQUIER TECLA PARA CONTINUAR".
\ No newline at end of file
