@@ -6,27 +6,55 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tablaMultiplicar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLAS ASSIGN TO "TABLAS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TABLAS.
+       01  TAB-LINEA PIC X(30).
+
        WORKING-STORAGE SECTION.
        77 WS-CONTADOR      PIC 9(02) VALUE 1.
        77 WS-MULTIPLICADOR PIC 9(02) VALUE 1.
        77 WS-MULTIPLO      PIC 9(02) VALUE 1.
-       77 WS-RESULTADO     PIC -Z9.
+       77 WS-RESULTADO     PIC -Z9.99.
       * VARIABLES PARA EL RESULTADO FORMATEADO EN PANTALLA
        01 NUMEROS.
            05 MULTIPLO         PIC -Z9.
-           05 FILLER           PIC X(03) VALUE"  *".
+           05 OPERADOR         PIC X(03) VALUE "  *".
            05 MULTIPLICADOR    PIC -Z9.
            05 FILLER           PIC X(03) VALUE " = ".
-           05 REST             PIC -Z9.
+           05 REST             PIC -Z9.99.
            05 FILLER           PIC X(03) VALUE "  ".
       * VARIABLES PARA LINEAS Y COLUMNAS
-       77  WS-LINE   PIC 9(02) VALUE 4.
+       77  WS-LINE   PIC 9(03) VALUE 4.
        77  WS-COL-1  PIC 9(02).
        77  WS-COL-2  PIC 9(02).
        77  WS-COL-3  PIC 9(02).
        77  BG-COLOR  PIC 9(01).
+      * INTERRUPTOR PARA VOLCAR LAS TABLAS TAMBIEN A FICHERO
+       77  WS-EXPORTAR PIC X(01) VALUE "N".
+           88 WS-EXPORTA-FICHERO VALUE "S".
+      * NUMERO DE TABLAS A GENERAR Y VARIABLES DE DISTRIBUCION EN
+      * PANTALLA (4 TABLAS POR FILA, TANTAS FILAS COMO HAGAN FALTA)
+       77  WS-NUM-TABLAS    PIC 9(02) VALUE 8.
+       77  WS-TABLA-INDICE  PIC 9(02).
+       77  WS-TEMP-INDICE   PIC 9(02).
+       77  WS-FILA-INDICE   PIC 9(02).
+       77  WS-COL-INDICE    PIC 9(01).
+       77  WS-BG-REM        PIC 9(01).
+      * COMPROBACION DE QUE EL MULTIPLO DE PARTIDA MAS EL NUMERO DE
+      * TABLAS PEDIDO NO SE SALE DEL RANGO DE WS-MULTIPLO (PIC 9(02))
+       77  WS-MULTIPLO-MAX   PIC 9(03).
+      * MODO DE LA TABLA: MULTIPLICAR, RESTAR O DIVIDIR
+       77  WS-MODO  PIC X(01) VALUE "M".
+           88 WS-MODO-MULTIPLICAR VALUE "M".
+           88 WS-MODO-RESTAR      VALUE "R".
+           88 WS-MODO-DIVIDIR     VALUE "D".
 
 
        PROCEDURE DIVISION.
@@ -43,127 +71,18 @@
       * QUE INVOCARA A LA FUNCTION QUE MOSTRARA LA TABLA CON LOS VALORES
       * ESTABLECIDOS
       *
-      *********** PRIMERA TABLA*****************************************
-           PERFORM 00001-PRIMERA-TABLA.
-
-
-      * EVALUAMOS EL VALOR DEL CONTADOR
-      *
-      *********** SEGUNDA TABLA*****************************************
-           EVALUATE TRUE
-           WHEN WS-CONTADOR > 10
-      * ESTABLECIMIENTO DE LOS NUEVOS VALORES PARA LAS VARIABLES
-               SET WS-COL-1 TO 40
-               SET WS-COL-2 TO 45
-               SET WS-COL-3 TO 50
-               SET WS-LINE  TO 4
-               SET BG-COLOR TO 4
-      * SUMAMOS 1 AL MULTIPLO PARA CAMBIAR LA TABLA
-               ADD 1        TO WS-MULTIPLO
-      * DEVOLVEMOS EL MULTIPLO A 1
-               SET WS-MULTIPLICADOR TO 1
-      * DEVOLVEMOS EL CONTADOR A 1 PARA QUE VUELVA A EMPEZAR
-               SET WS-CONTADOR TO 1
-      * LLAMADA A LA FUNCTION CON LOS NUEVOS VALORES
-               PERFORM 00001-PRIMERA-TABLA
-      * ASIGNAMOS UN VALOR CONTROL AL CONTADOR
-               SET WS-CONTADOR TO 21.
-
-
-      *********** TERCERA TABLA*****************************************
-      * EVALUAMOS EL VALOR DEL CONTADOR
-           EVALUATE TRUE
-           WHEN WS-CONTADOR > 20
-      * ESTABLECIMIENTO DE LOS NUEVOS VALORES PARA LAS VARIABLES
-               SET WS-COL-1 TO 60
-               SET WS-COL-2 TO 65
-               SET WS-COL-3 TO 70
-               SET WS-LINE  TO 4
-               SET BG-COLOR TO 1
-      * SUMAMOS 1 AL MULTIPLO PARA CAMBIAR LA TABLA
-               ADD 1        TO WS-MULTIPLO
-      * DEVOLVEMOS EL MULTIPLO A 1
-               SET WS-MULTIPLICADOR TO 1
-      * DEVOLVEMOS EL CONTADOR A 1 PARA QUE VUELVA A EMPEZAR
-               SET WS-CONTADOR TO 1
-      * LLAMADA A LA FUNCTION CON LOS NUEVOS VALORES
-               PERFORM 00001-PRIMERA-TABLA
-      * ASIGNAMOS UN VALOR CONTROL AL CONTADOR
-               SET WS-CONTADOR TO 31.
-
-
-      *********** CUARTA TABLA*****************************************
-      * LA DINAMICA ES LA MISMA,SE CAMBIA WHEN POR IF POR MERA CUESTION
-      * DEL GUSTO DEL PROGRMADOR
-      ******************************************************************
-           IF WS-CONTADOR =31
-               SET WS-COL-1 TO 80
-               SET WS-COL-2 TO 85
-               SET WS-COL-3 TO 90
-               SET WS-LINE  TO 4
-               SET BG-COLOR TO 4
-               ADD 1        TO WS-MULTIPLO
-               SET WS-MULTIPLICADOR TO 1
-               SET WS-CONTADOR TO 1
-               PERFORM 00001-PRIMERA-TABLA
-               SET WS-CONTADOR TO 41.
-
-      *********** QUINTA TABLA*****************************************
-             IF WS-CONTADOR =41
-               SET WS-COL-1 TO 20
-               SET WS-COL-2 TO 25
-               SET WS-COL-3 TO 30
-               SET WS-LINE  TO 15
-               SET BG-COLOR TO 4
-               ADD 1        TO WS-MULTIPLO
-               SET WS-MULTIPLICADOR TO 1
-               SET WS-CONTADOR TO 1
-               PERFORM 00001-PRIMERA-TABLA
-               SET WS-CONTADOR TO 51.
-
-      *********** SEXTA TABLA*****************************************
-              IF WS-CONTADOR = 51
-               SET WS-COL-1 TO 40
-               SET WS-COL-2 TO 45
-               SET WS-COL-3 TO 50
-               SET WS-LINE  TO 15
-               SET BG-COLOR TO 1
-               ADD 1        TO WS-MULTIPLO
-               SET WS-MULTIPLICADOR TO 1
-               SET WS-CONTADOR TO 1
-               PERFORM 00001-PRIMERA-TABLA.
-               SET WS-CONTADOR TO 61.
-
-
-      *********** SEPTIMA TABLA*****************************************
-              IF WS-CONTADOR = 61
-               SET WS-COL-1 TO 60
-               SET WS-COL-2 TO 65
-               SET WS-COL-3 TO 70
-               SET WS-LINE  TO 15
-               SET BG-COLOR TO 4
-               ADD 1        TO WS-MULTIPLO
-               SET WS-MULTIPLICADOR TO 1
-               SET WS-CONTADOR TO 1
-               PERFORM 00001-PRIMERA-TABLA.
-               SET WS-CONTADOR TO 71.
-
-
-      *********** OCTAVA TABLA*****************************************
-              IF WS-CONTADOR = 71
-               SET WS-COL-1 TO 80
-               SET WS-COL-2 TO 85
-               SET WS-COL-3 TO 90
-               SET WS-LINE  TO 15
-               SET BG-COLOR TO 1
-               ADD 1        TO WS-MULTIPLO
-               SET WS-MULTIPLICADOR TO 1
-               SET WS-CONTADOR TO 1
-               PERFORM 00001-PRIMERA-TABLA.
-               SET WS-CONTADOR TO 1.
+      *********** GENERACION DE LAS WS-NUM-TABLAS TABLAS ***************
+      * SE DISTRIBUYEN EN PANTALLA EN BLOQUES DE 4 COLUMNAS POR FILA,
+      * TANTAS FILAS COMO HAGAN FALTA PARA EL NUMERO DE TABLAS PEDIDO
+           SET WS-TABLA-INDICE TO 1.
+           PERFORM 00001B-GENERAR-TABLA
+               UNTIL WS-TABLA-INDICE > WS-NUM-TABLAS.
 
            STOP " ".
 
+           IF WS-EXPORTA-FICHERO
+               CLOSE TABLAS
+           END-IF.
 
            STOP RUN.
 
@@ -180,18 +99,97 @@
       * ESTETICA
               ACCEPT MULTIPLO                  LINE 3 COLUMN 71.
               MOVE MULTIPLO TO WS-MULTIPLO.
+      * SE PREGUNTA SI SE QUIERE VOLCAR TAMBIEN A TABLAS.TXT PARA
+      * PODER IMPRIMIR HOJAS DE REFERENCIA PARA FORMAR AL PERSONAL
+              DISPLAY "EXPORTAR A FICHERO (S/N): " LINE 17 COLUMN 50.
+              ACCEPT WS-EXPORTAR               LINE 17 COLUMN 78.
+              IF WS-EXPORTA-FICHERO
+                  OPEN OUTPUT TABLAS
+              END-IF.
+      * SE PREGUNTA CUANTAS TABLAS CONSECUTIVAS SE QUIEREN GENERAR
+              DISPLAY "CUANTAS TABLAS (01-99): " LINE 18 COLUMN 50.
+              ACCEPT WS-NUM-TABLAS              LINE 18 COLUMN 78.
+      * SE LIMITA EL NUMERO DE TABLAS SI EL MULTIPLO DE PARTIDA NO
+      * PERMITE GENERARLAS TODAS SIN DESBORDAR WS-MULTIPLO (9(02))
+              COMPUTE WS-MULTIPLO-MAX =
+                  WS-MULTIPLO + WS-NUM-TABLAS - 1.
+              IF WS-MULTIPLO-MAX > 99
+                  COMPUTE WS-MULTIPLO-MAX = 100 - WS-MULTIPLO
+                  IF WS-MULTIPLO-MAX > 99
+                      MOVE 99 TO WS-NUM-TABLAS
+                  ELSE
+                      MOVE WS-MULTIPLO-MAX TO WS-NUM-TABLAS
+                  END-IF
+                  DISPLAY "AJUSTADO A " WS-NUM-TABLAS
+                  " TABLAS PARA NO SUPERAR EL 99" LINE 20 COLUMN 50
+              END-IF.
+      * SE PREGUNTA EL MODO DE ENTRENAMIENTO: MULTIPLICAR, RESTAR O
+      * DIVIDIR, PARA PRACTICAR MAS ALLA DE LA MULTIPLICACION
+              DISPLAY "MODO M=MULT,R=RESTA,D=DIVISION: " LINE 19
+              COLUMN 50.
+              ACCEPT WS-MODO                    LINE 19 COLUMN 83.
+              EVALUATE TRUE
+                  WHEN WS-MODO-RESTAR
+                      MOVE "  -" TO OPERADOR
+                  WHEN WS-MODO-DIVIDIR
+                      MOVE "  /" TO OPERADOR
+                  WHEN OTHER
+                      MOVE "  *" TO OPERADOR
+              END-EVALUATE.
 
 
       * FUNCION QUE HARA LAS OPERACIONES MATEMATICAS Y EL BUCLE
            00001-PRIMERA-TABLA.
                 PERFORM UNTIL WS-CONTADOR =11
-                COMPUTE WS-RESULTADO = WS-MULTIPLO * WS-MULTIPLICADOR
+                EVALUATE TRUE
+                    WHEN WS-MODO-RESTAR
+                        COMPUTE WS-RESULTADO =
+                            WS-MULTIPLO - WS-MULTIPLICADOR
+                    WHEN WS-MODO-DIVIDIR
+                        COMPUTE WS-RESULTADO =
+                            WS-MULTIPLO / WS-MULTIPLICADOR
+                    WHEN OTHER
+                        COMPUTE WS-RESULTADO =
+                            WS-MULTIPLO * WS-MULTIPLICADOR
+                END-EVALUATE
                 PERFORM 00002-MOSTRAR-TABLA
                 ADD 1 TO WS-MULTIPLICADOR
                 ADD 1 TO WS-CONTADOR
                 END-PERFORM.
 
 
+      * FUNCION QUE CALCULA LA POSICION EN PANTALLA Y EL MULTIPLO DE
+      * LA TABLA WS-TABLA-INDICE (4 TABLAS POR FILA, COLOR ALTERNO)
+           00001A-PREPARAR-TABLA.
+               IF WS-TABLA-INDICE > 1
+                   ADD 1 TO WS-MULTIPLO
+               END-IF.
+               SET WS-MULTIPLICADOR TO 1.
+               SET WS-CONTADOR      TO 1.
+
+               SUBTRACT 1 FROM WS-TABLA-INDICE GIVING WS-TEMP-INDICE.
+               DIVIDE WS-TEMP-INDICE BY 4 GIVING WS-FILA-INDICE
+                   REMAINDER WS-COL-INDICE.
+               COMPUTE WS-COL-1 = 20 + (WS-COL-INDICE * 20).
+               COMPUTE WS-COL-2 = WS-COL-1 + 5.
+               COMPUTE WS-COL-3 = WS-COL-1 + 10.
+               COMPUTE WS-LINE  = 4 + (WS-FILA-INDICE * 11).
+
+               DIVIDE WS-TABLA-INDICE BY 2 GIVING WS-TEMP-INDICE
+                   REMAINDER WS-BG-REM.
+               IF WS-BG-REM = 0
+                   SET BG-COLOR TO 4
+               ELSE
+                   SET BG-COLOR TO 1
+               END-IF.
+
+      * FUNCION QUE PREPARA Y LANZA UNA TABLA, AVANZANDO EL INDICE
+           00001B-GENERAR-TABLA.
+               PERFORM 00001A-PREPARAR-TABLA.
+               PERFORM 00001-PRIMERA-TABLA.
+               ADD 1 TO WS-TABLA-INDICE.
+
+
       *FUNCION QUE MOSTRARA POR PANTALLA LOS RESULTADOS
             00002-MOSTRAR-TABLA.
               MOVE WS-MULTIPLO      TO MULTIPLO.
@@ -200,6 +198,10 @@
               ADD 1                 TO WS-LINE.
               DISPLAY NUMEROS LINE WS-LINE COLUMN WS-COL-1
               BACKGROUND-COLOR BG-COLOR.
+              IF WS-EXPORTA-FICHERO
+                  MOVE NUMEROS TO TAB-LINEA
+                  WRITE TAB-LINEA
+              END-IF.
 
 
 
