@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: CIERRE DIARIO - CONCILIACION DE MOVIMIENTOS DE CAJERO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERRE-DIARIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMIENTOS ASSIGN TO "../MOVIMIENTOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORTE-CIERRE ASSIGN TO "../CIERRE-DIARIO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD MOVIMIENTOS.
+         01 MOV-REGISTRO.
+             02 MOV-FECHA    PIC X(10).
+             02 FILLER       PIC X(01).
+             02 MOV-CUENTA   PIC 9(11).
+             02 FILLER       PIC X(01).
+             02 MOV-TIPO     PIC X(10).
+             02 FILLER       PIC X(01).
+             02 MOV-IMPORTE  PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01).
+             02 MOV-SALDO    PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CUENTA-DESTINO PIC 9(11) VALUE 0.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CAJERO   PIC X(08).
+
+        FD REPORTE-CIERRE.
+         01 REP-LINEA PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF PIC X(01) VALUE "N".
+           88 WS-FIN-FICHERO VALUE "S".
+
+       77 WS-TOTAL-INGRESOS    PIC S9(9)V99 VALUE 0.
+       77 WS-TOTAL-REINTEGROS  PIC S9(9)V99 VALUE 0.
+       77 WS-NUM-MOVIMIENTOS   PIC 9(05) VALUE 0.
+
+      * TABLA DE ACUMULADOS POR CUENTA
+       77 WS-MAX-CUENTAS PIC 9(03) VALUE 200.
+       77 WS-NUM-CUENTAS PIC 9(03) VALUE 0.
+       01 WS-TABLA-CUENTAS.
+           05 WS-CUENTA-ENTRY OCCURS 200 TIMES INDEXED BY WS-IDX-CTA.
+               10 WS-TC-CUENTA     PIC 9(11).
+               10 WS-TC-INGRESOS   PIC S9(9)V99.
+               10 WS-TC-REINTEGROS PIC S9(9)V99.
+
+       77 WS-IMPORTE-NUM PIC S9(9)V99.
+       77 WS-ENCONTRADA PIC X(01).
+           88 WS-CUENTA-ENCONTRADA VALUE "S".
+       01 WS-LINEA-SALIDA.
+           05 WS-L-CUENTA    PIC 9(11).
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 WS-L-INGRESOS  PIC -ZZZZZZZ9.99.
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 WS-L-REINTEGROS PIC -ZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT MOVIMIENTOS.
+            OPEN OUTPUT REPORTE-CIERRE.
+
+            PERFORM 00001-ENCABEZADO.
+            PERFORM 00002-LEER-MOVIMIENTO.
+            PERFORM 00003-PROCESAR-MOVIMIENTO
+                UNTIL WS-FIN-FICHERO.
+            PERFORM 00004-TOTALES.
+
+            CLOSE MOVIMIENTOS, REPORTE-CIERRE.
+            STOP RUN.
+
+           00001-ENCABEZADO.
+               MOVE "CIERRE DIARIO - CONCILIACION DE CAJERO"
+                   TO REP-LINEA.
+               WRITE REP-LINEA.
+               MOVE SPACES TO REP-LINEA.
+               WRITE REP-LINEA.
+
+           00002-LEER-MOVIMIENTO.
+               READ MOVIMIENTOS
+                   AT END SET WS-FIN-FICHERO TO TRUE.
+
+           00003-PROCESAR-MOVIMIENTO.
+               ADD 1 TO WS-NUM-MOVIMIENTOS.
+               MOVE MOV-IMPORTE TO WS-IMPORTE-NUM.
+               PERFORM 00005-LOCALIZAR-CUENTA.
+      *        SOLO SE CONCILIAN MOVIMIENTOS DE EFECTIVO REALES EN EL
+      *        CAJERO (INGRESO/REINTEGRO); TRANSFERENCIAS, INTERES,
+      *        ORDENES Y ANULACIONES NO MUEVEN EFECTIVO EN LA MAQUINA
+               EVALUATE MOV-TIPO
+                   WHEN "INGRESO"
+                       ADD WS-IMPORTE-NUM TO WS-TOTAL-INGRESOS
+                       ADD WS-IMPORTE-NUM
+                           TO WS-TC-INGRESOS (WS-IDX-CTA)
+                   WHEN "REINTEGRO"
+                       ADD WS-IMPORTE-NUM TO WS-TOTAL-REINTEGROS
+                       ADD WS-IMPORTE-NUM
+                           TO WS-TC-REINTEGROS (WS-IDX-CTA)
+                   WHEN "TRANSFER"
+                   WHEN "INTERES"
+                   WHEN "ORDEN-DEB"
+                   WHEN "ORDEN-CRE"
+                   WHEN "ANULACION"
+                       CONTINUE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE.
+               PERFORM 00002-LEER-MOVIMIENTO.
+
+           00005-LOCALIZAR-CUENTA.
+               SET WS-ENCONTRADA TO "N".
+               IF WS-NUM-CUENTAS > 0
+                   SET WS-IDX-CTA TO 1
+                   SEARCH WS-CUENTA-ENTRY
+                       WHEN WS-TC-CUENTA (WS-IDX-CTA) = MOV-CUENTA
+                           SET WS-ENCONTRADA TO "S"
+                   END-SEARCH
+               END-IF.
+               IF NOT WS-CUENTA-ENCONTRADA
+                   IF WS-NUM-CUENTAS >= WS-MAX-CUENTAS
+                       DISPLAY "TABLA DE CUENTAS LLENA (" WS-MAX-CUENTAS
+                       "), CUENTA " MOV-CUENTA " NO SE RESUME"
+                   ELSE
+                       ADD 1 TO WS-NUM-CUENTAS
+                       SET WS-IDX-CTA TO WS-NUM-CUENTAS
+                       MOVE MOV-CUENTA TO WS-TC-CUENTA (WS-IDX-CTA)
+                       MOVE 0 TO WS-TC-INGRESOS (WS-IDX-CTA)
+                       MOVE 0 TO WS-TC-REINTEGROS (WS-IDX-CTA)
+                   END-IF
+               END-IF.
+
+           00004-TOTALES.
+               SET WS-IDX-CTA TO 1.
+               PERFORM 00006-ESCRIBIR-CUENTA
+                   VARYING WS-IDX-CTA FROM 1 BY 1
+                   UNTIL WS-IDX-CTA > WS-NUM-CUENTAS.
+
+               MOVE SPACES TO REP-LINEA.
+               WRITE REP-LINEA.
+               STRING "TOTAL INGRESOS    : " WS-TOTAL-INGRESOS
+                   DELIMITED BY SIZE INTO REP-LINEA.
+               WRITE REP-LINEA.
+               STRING "TOTAL REINTEGROS  : " WS-TOTAL-REINTEGROS
+                   DELIMITED BY SIZE INTO REP-LINEA.
+               WRITE REP-LINEA.
+               STRING "MOVIMIENTOS LEIDOS: " WS-NUM-MOVIMIENTOS
+                   DELIMITED BY SIZE INTO REP-LINEA.
+               WRITE REP-LINEA.
+
+           00006-ESCRIBIR-CUENTA.
+               MOVE WS-TC-CUENTA (WS-IDX-CTA)     TO WS-L-CUENTA.
+               MOVE WS-TC-INGRESOS (WS-IDX-CTA)   TO WS-L-INGRESOS.
+               MOVE WS-TC-REINTEGROS (WS-IDX-CTA) TO WS-L-REINTEGROS.
+               MOVE WS-LINEA-SALIDA TO REP-LINEA.
+               WRITE REP-LINEA.
+
+       END PROGRAM CIERRE-DIARIO.
