@@ -1,108 +1,978 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. cajero.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TICKET ASSIGN TO "../CLIENTE-TICKET.TXT"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-        FD TICKET.
-         01 CLI-TICKET.
-             02 NOMBRE PIC A(10).
-             02 FILLER PIC A(10) VALUE "    ".
-             02 CUENTA PIC 9(11) VALUE 12345678910.
-             02 FILLER PIC A(10) VALUE "    ".
-             02 SALDO  PIC -ZZZZ9.
-       WORKING-STORAGE SECTION.
-       77 WS-NOMBRE PIC A(10) VALUE "RUBEN".
-       77 WS-CUENTA PIC 9(11) VALUE 12345678910.
-       77 WS-SALDO PIC S9(5) VALUE 01000.
-
-       77 WS-REINTEGRO PIC S9(5).
-       77 WS-OPCION PIC S9(1).
-       77 WS-RES    PIC -ZZZZ9.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM 00001-inicio UNTIL WS-OPCION=4.
-
-            STOP "PAUSE".
-
-           STOP RUN.
-
-
-           00001-inicio.
-               DISPLAY " " BLANK SCREEN.
-               DISPLAY "BIENVENIDO GRACIAS POR USAR NUESTROS SERVICIOS"
-               LINE 2 COLUMN 20 BACKGROUND-COLOR IS 2.
-               DISPLAY "QUE OPERACION DESEA HACER:" LINE 3 COLUMN 20
-               BACKGROUND-COLOR IS 2.
-               DISPLAY "1-SACAR EFECTIVO"LINE 4 COLUMN 20
-               BACKGROUND-COLOR IS 5.
-               DISPLAY "2-INGRESAR EFECTIVO" LINE 5 COLUMN 20
-               BACKGROUND-COLOR IS 5.
-               DISPLAY "3-IMPRIMIR TICKET" LINE 6 COLUMN 20
-               BACKGROUND-COLOR IS 5.
-               DISPLAY "4-SALIR" LINE 7 COLUMN 20
-               BACKGROUND-COLOR IS 5.
-               ACCEPT WS-OPCION LINE 8 COLUMN 20.
-
-               EVALUATE WS-OPCION
-                WHEN 1
-                   PERFORM 00002-REINTEGRO
-
-
-                WHEN 2
-                 PERFORM 00003-INGRESO
-
-                WHEN 3
-                  PERFORM 00005-IMPRIMIR.
-
-
-           00002-REINTEGRO.
-               DISPLAY "CUANTO DINERO QUIRE SACAR?" LINE 9 COLUMN 20
-               BACKGROUND-COLOR IS 1.
-               ACCEPT WS-REINTEGRO LINE 10 COLUMN 20.
-               IF WS-REINTEGRO > WS-SALDO
-                   DISPLAY "SALDO INSUFICIENTE" LINE 11 COLUMN 20
-                   BACKGROUND-COLOR IS 4
-                   STOP" PULSE UNA TECLA PARA CONTINUAR"
-               ELSE
-                   SUBTRACT WS-REINTEGRO FROM WS-SALDO GIVING WS-RES
-                   PERFORM 00004-MOSTRAR.
-
-           00003-INGRESO.
-               DISPLAY "CUANTO DINERO QUIRE INGRESAR?" LINE 9 COLUMN 20
-               BACKGROUND-COLOR IS 1.
-               ACCEPT WS-REINTEGRO LINE 10 COLUMN 20.
-               ADD WS-REINTEGRO TO WS-SALDO GIVING WS-RES.
-               PERFORM 00004-MOSTRAR.
-
-
-           00004-MOSTRAR.
-                   DISPLAY "EL SALDO ES " LINE 11 COLUMN 20,
-                   WS-RES LINE 11 COLUMN 35 BACKGROUND-COLOR IS 2.
-                   MOVE WS-RES TO WS-SALDO.
-                   STOP "PULSE UNA TECLA PARA CONTINUAR".
-
-           00005-IMPRIMIR.
-               OPEN OUTPUT TICKET
-               MOVE WS-RES TO SALDO.
-               MOVE WS-NOMBRE TO NOMBRE.
-               MOVE WS-CUENTA TO CUENTA.
-               WRITE CLI-TICKET.
-               CLOSE TICKET.
-               DISPLAY "ARCHIVO CREADO CORRECTAMENTE"LINE 11 COLUMN 20
-               BACKGROUND-COLOR IS 2.
-               STOP "PULSE UNA TECLA PARA CONTINUAR".
-
-
-
-       END PROGRAM cajero.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      *  - Added indexed CUENTAS master file so the terminal can service
+      *    any account instead of one hardcoded test customer.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cajero.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TICKET ASSIGN TO "../CLIENTE-TICKET.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUENTAS ASSIGN TO "../CUENTAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-NUMERO
+           FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT MOVIMIENTOS ASSIGN TO "../MOVIMIENTOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SEC-TICKET ASSIGN TO "../TICKET-SEQ.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-SEC.
+
+           SELECT MOVIMIENTOS-LECTURA ASSIGN TO "../MOVIMIENTOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRACTO ASSIGN TO "../EXTRACTO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECHAZOS ASSIGN TO "../RECHAZOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SEC-CUENTA ASSIGN TO "../CUENTA-SEQ.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-SEC-CTA.
+
+           SELECT CLIENTES ASSIGN TO "../CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-DNI
+           FILE STATUS IS WS-STATUS-CLI.
+
+           SELECT ORDENES-PERMANENTES ASSIGN TO "../ORDENES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORD-ID
+           FILE STATUS IS WS-STATUS-ORD.
+
+           SELECT SEC-ORDEN ASSIGN TO "../ORDEN-SEQ.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-SEC-ORD.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD TICKET.
+         01 CLI-TICKET.
+             02 NOMBRE PIC A(10).
+             02 FILLER PIC A(10) VALUE "    ".
+             02 CUENTA PIC 9(11) VALUE 12345678910.
+             02 FILLER PIC A(10) VALUE "    ".
+             02 SALDO  PIC -ZZZZZZZZ9.99.
+             02 FILLER PIC A(01) VALUE SPACE.
+             02 CUENTA-MONEDA PIC X(03) VALUE "EUR".
+             02 FILLER PIC A(01) VALUE SPACE.
+             02 NUM-TICKET PIC 9(08).
+             02 FILLER PIC A(01) VALUE SPACE.
+             02 TICKET-CAJERO PIC X(08).
+
+        FD CUENTAS.
+         01 CTA-REGISTRO.
+             02 CTA-NUMERO PIC 9(11).
+             02 CTA-NOMBRE PIC A(10).
+             02 CTA-SALDO  PIC S9(9)V99.
+             02 CTA-PIN    PIC 9(04).
+             02 CTA-MONEDA PIC X(03).
+             02 CTA-LIMITE-DESCUBIERTO PIC S9(9)V99.
+             02 CTA-TASA-INTERES PIC 9(02)V99.
+
+        FD MOVIMIENTOS.
+         01 MOV-REGISTRO.
+             02 MOV-FECHA    PIC X(10).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CUENTA   PIC 9(11).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-TIPO     PIC X(10).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-IMPORTE  PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-SALDO    PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CUENTA-DESTINO PIC 9(11) VALUE 0.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CAJERO   PIC X(08).
+
+        FD SEC-TICKET.
+         01 SEC-REGISTRO PIC 9(08).
+
+        FD SEC-CUENTA.
+         01 SEC-CUENTA-REGISTRO PIC 9(11).
+
+        FD MOVIMIENTOS-LECTURA.
+         01 MOVL-REGISTRO.
+             02 MOVL-FECHA    PIC X(10).
+             02 FILLER        PIC X(01).
+             02 MOVL-CUENTA   PIC 9(11).
+             02 FILLER        PIC X(01).
+             02 MOVL-TIPO     PIC X(10).
+             02 FILLER        PIC X(01).
+             02 MOVL-IMPORTE  PIC -ZZZZZZZZ9.99.
+             02 FILLER        PIC X(01).
+             02 MOVL-SALDO    PIC -ZZZZZZZZ9.99.
+             02 FILLER        PIC X(01).
+             02 MOVL-CUENTA-DESTINO PIC 9(11).
+             02 FILLER        PIC X(01).
+             02 MOVL-CAJERO   PIC X(08).
+
+        FD EXTRACTO.
+         01 EXT-LINEA PIC X(60).
+
+        FD RECHAZOS.
+         01 RCH-LINEA PIC X(60).
+
+        FD CLIENTES.
+         01 CLI-REGISTRO.
+             02 CLI-DNI    PIC X(09).
+             02 CLI-NOMBRE PIC A(11).
+             02 CLI-APELLIDO PIC A(15).
+             02 CLI-FECHA-NACIMIENTO.
+                 03 CLI-DIA  PIC 9(02).
+                 03 CLI-MES  PIC 9(02).
+                 03 CLI-ANIO PIC 9(04).
+
+        FD ORDENES-PERMANENTES.
+         01 ORD-REGISTRO.
+             02 ORD-ID             PIC 9(05).
+             02 ORD-CUENTA-ORIGEN  PIC 9(11).
+             02 ORD-CUENTA-DESTINO PIC 9(11).
+             02 ORD-IMPORTE        PIC S9(9)V99.
+             02 ORD-FRECUENCIA     PIC X(01).
+                 88 ORD-DIARIA     VALUE "D".
+                 88 ORD-SEMANAL    VALUE "S".
+                 88 ORD-MENSUAL    VALUE "M".
+             02 ORD-PROX-FECHA     PIC 9(08).
+             02 ORD-ESTADO         PIC X(01).
+                 88 ORD-ACTIVA     VALUE "A".
+
+        FD SEC-ORDEN.
+         01 SEC-ORDEN-REGISTRO PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       77 WS-TELLER-ID PIC X(08).
+       77 WS-NOMBRE PIC A(10) VALUE "RUBEN".
+       77 WS-CUENTA PIC 9(11) VALUE 12345678910.
+       77 WS-SALDO PIC S9(9)V99 VALUE 01000.
+       77 WS-PIN PIC 9(04).
+       77 WS-STATUS-CTA PIC X(02).
+
+       77 WS-PIN-TECLEADO PIC 9(04).
+       77 WS-INTENTOS-PIN PIC 9(01) VALUE 0.
+       77 WS-PIN-OK       PIC X(01) VALUE "N".
+           88 PIN-VALIDADO VALUE "S".
+       77 WS-MAX-INTENTOS PIC 9(01) VALUE 3.
+       77 WS-CUENTA-OK    PIC X(01) VALUE "N".
+           88 WS-CUENTA-VALIDA VALUE "S".
+       77 WS-STATUS-CLI   PIC X(02).
+       77 WS-TICKET-DESEADO PIC A(01).
+       77 WS-STATUS-ORD     PIC X(02).
+       77 WS-STATUS-SEC-ORD PIC X(02).
+       77 WS-NUEVA-ORDEN    PIC 9(05).
+       77 WS-ORD-CTA-DESTINO PIC 9(11).
+       77 WS-ORD-IMPORTE    PIC S9(9)V99.
+       77 WS-ORD-FRECUENCIA PIC X(01).
+       77 WS-FRECUENCIA-VALIDA PIC X(01) VALUE "N".
+           88 WS-FRECUENCIA-ES-VALIDA VALUE "S".
+
+       01 WS-FECHA-SISTEMA.
+           05 WS-ANIO-SIS  PIC 9(04).
+           05 WS-MES-SIS   PIC 9(02).
+           05 WS-DIA-SIS   PIC 9(02).
+       77 WS-FECHA-MOV PIC X(10).
+       77 WS-TIPO-MOV  PIC X(10).
+       77 WS-IMPORTE-MOV PIC S9(9)V99.
+
+      * TABLA DE TIPOS DE CAMBIO A EUR, LA MONEDA BASE DE LA CUENTA
+       01 WS-TABLA-CAMBIO-INIT.
+           05 FILLER PIC X(08) VALUE "EUR10000".
+           05 FILLER PIC X(08) VALUE "USD09200".
+           05 FILLER PIC X(08) VALUE "GBP11800".
+       01 WS-TABLA-CAMBIO REDEFINES WS-TABLA-CAMBIO-INIT.
+           05 WS-CAMBIO-ENTRY OCCURS 3 TIMES INDEXED BY WS-IDX-CAMBIO.
+               10 WS-CAMBIO-MONEDA PIC X(03).
+               10 WS-CAMBIO-TASA   PIC 9(01)V9(04).
+       77 WS-MONEDA-INGRESO PIC X(03).
+       77 WS-IMPORTE-EUR    PIC S9(9)V99.
+       77 WS-MONEDA-CUENTA  PIC X(03) VALUE "EUR".
+       77 WS-MONEDA-OK      PIC X(01) VALUE "S".
+           88 WS-MONEDA-ES-VALIDA VALUE "S".
+       77 WS-LIMITE-DESCUBIERTO PIC S9(9)V99 VALUE 0.
+       77 WS-NUM-TICKET PIC 9(08) VALUE 0.
+       77 WS-STATUS-SEC PIC X(02).
+       77 WS-EOF-MOVL PIC X(01) VALUE "N".
+           88 WS-FIN-MOVL VALUE "S".
+       77 WS-DESEA-EXTRACTO PIC A(01).
+       77 WS-CUENTA-DESTINO PIC 9(11).
+       77 WS-IMPORTE-TRANS  PIC S9(9)V99.
+       77 WS-RESTO-EFECTIVO PIC S9(9)V99.
+       77 WS-NUM-50 PIC 9(04).
+       77 WS-NUM-20 PIC 9(04).
+       77 WS-NUM-10 PIC 9(04).
+       77 WS-MONEDA-RESTO PIC -ZZZ9.99.
+       77 WS-LINEA-CONSULTA PIC 9(02).
+       77 WS-ANUL-ENCONTRADO PIC X(01) VALUE "N".
+           88 WS-ANUL-HALLADO VALUE "S".
+       77 WS-ANUL-TIPO PIC X(10).
+       77 WS-ANUL-IMPORTE PIC S9(9)V99.
+       77 WS-ANUL-CUENTA-DESTINO PIC 9(11).
+
+       77 WS-REINTEGRO PIC S9(9)V99.
+       77 WS-OPCION PIC S9(1).
+       77 WS-RES    PIC -ZZZZZZZZ9.99.
+
+      * CAMPOS PARA EL ALTA DE CUENTA NUEVA DESDE EL MENU (OPCION 8),
+      * REUTILIZANDO LA MISMA VALIDACION DE DNI/EDAD QUE FORMATO2
+       77 WS-STATUS-SEC-CTA PIC X(02).
+       77 WS-NUEVA-CUENTA   PIC 9(11).
+       77 WS-NUEVO-NOMBRE   PIC A(10).
+       77 WS-NUEVO-APELLIDO PIC A(15).
+       77 WS-NUEVO-PIN      PIC 9(04).
+       77 WS-NUEVO-DNI      PIC X(09).
+       77 WS-NUEVO-DIA      PIC 9(02).
+       77 WS-NUEVO-MES      PIC 9(02).
+       77 WS-NUEVO-ANIO     PIC 9(04).
+       77 WS-DNI-NUMERO     PIC 9(08).
+       77 WS-DNI-LETRA      PIC X(01).
+       77 WS-DNI-COCIENTE   PIC 9(08).
+       77 WS-DNI-RESTO      PIC 9(02).
+       77 WS-DNI-POSICION   PIC 9(02).
+       77 WS-LETRAS-DNI PIC X(23)
+           VALUE "TRWAGMYFPDXBNJZSQVHLCKE".
+       77 WS-DNI-VALIDO PIC X(01) VALUE "N".
+           88 WS-DNI-ES-VALIDO VALUE "S".
+       77 WS-EDAD PIC 9(03).
+       77 WS-EDAD-MINIMA PIC 9(02) VALUE 18.
+       77 WS-EDAD-VALIDO PIC X(01) VALUE "N".
+           88 WS-EDAD-ES-VALIDA VALUE "S".
+       77 WS-CLIENTE-EXISTE PIC X(01) VALUE "N".
+           88 WS-CLIENTE-ENCONTRADO VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 00021-CAPTURAR-CAJERO.
+            PERFORM 00000-IDENTIFICAR-CUENTA.
+            IF WS-CUENTA-VALIDA
+                PERFORM 00008-VALIDAR-PIN
+                IF PIN-VALIDADO
+                    PERFORM 00001-inicio UNTIL WS-OPCION=4
+                END-IF
+            END-IF.
+
+            CLOSE CUENTAS, MOVIMIENTOS.
+            STOP "PAUSE".
+
+           STOP RUN.
+
+           00021-CAPTURAR-CAJERO.
+               DISPLAY " " BLANK SCREEN.
+               DISPLAY "IDENTIFICACION DE CAJERO/OPERADOR:" LINE 2
+               COLUMN 20.
+               ACCEPT WS-TELLER-ID LINE 3 COLUMN 20.
+
+           00008-VALIDAR-PIN.
+               PERFORM UNTIL PIN-VALIDADO
+                   OR WS-INTENTOS-PIN NOT < WS-MAX-INTENTOS
+                   DISPLAY "PIN: " LINE 3 COLUMN 20
+                   ACCEPT WS-PIN-TECLEADO LINE 3 COLUMN 30
+                   WITH NO ECHO
+                   IF WS-PIN-TECLEADO = WS-PIN
+                       SET PIN-VALIDADO TO TRUE
+                   ELSE
+                       ADD 1 TO WS-INTENTOS-PIN
+                       DISPLAY "PIN INCORRECTO" LINE 4 COLUMN 20
+                       BACKGROUND-COLOR IS 4
+                   END-IF
+               END-PERFORM.
+
+               IF NOT PIN-VALIDADO
+                   DISPLAY "CUENTA BLOQUEADA POR INTENTOS" LINE 5
+                   COLUMN 20 BACKGROUND-COLOR IS 4
+                   STOP "PULSE UNA TECLA PARA CONTINUAR"
+               END-IF.
+
+           00000-IDENTIFICAR-CUENTA.
+               OPEN I-O CUENTAS.
+               IF WS-STATUS-CTA = "35"
+                   OPEN OUTPUT CUENTAS
+                   CLOSE CUENTAS
+                   OPEN I-O CUENTAS.
+               OPEN EXTEND MOVIMIENTOS.
+
+               DISPLAY " " BLANK SCREEN.
+               DISPLAY "NUMERO DE CUENTA: " LINE 2 COLUMN 20.
+               ACCEPT WS-CUENTA LINE 2 COLUMN 40.
+               MOVE WS-CUENTA TO CTA-NUMERO.
+               READ CUENTAS
+                   INVALID KEY
+                       PERFORM 00007-CUENTA-NO-ENCONTRADA
+                   NOT INVALID KEY
+                       SET WS-CUENTA-VALIDA TO TRUE
+                       MOVE CTA-NOMBRE TO WS-NOMBRE
+                       MOVE CTA-SALDO  TO WS-SALDO
+                       MOVE CTA-PIN    TO WS-PIN
+                       MOVE CTA-MONEDA TO WS-MONEDA-CUENTA
+                       MOVE CTA-LIMITE-DESCUBIERTO
+                           TO WS-LIMITE-DESCUBIERTO
+               END-READ.
+
+
+      *        LAS CUENTAS NUEVAS SE ABREN SOLO A TRAVES DE LA OPCION
+      *        8-ABRIR CUENTA NUEVA DEL MENU (00026-ABRIR-CUENTA-NUEVA),
+      *        QUE VALIDA DNI Y EDAD MINIMA; UN NUMERO DE CUENTA NO
+      *        ENCONTRADO AQUI YA NO SE DA DE ALTA SIN VALIDAR
+           00007-CUENTA-NO-ENCONTRADA.
+               MOVE "N" TO WS-CUENTA-OK.
+               DISPLAY "CUENTA NO ENCONTRADA" LINE 3 COLUMN 20
+               BACKGROUND-COLOR IS 4.
+               DISPLAY "PARA ABRIR UNA CUENTA NUEVA, ACCEDA CON UNA"
+               LINE 4 COLUMN 20.
+               DISPLAY "CUENTA EXISTENTE Y USE LA OPCION 8 DEL MENU"
+               LINE 5 COLUMN 20.
+               STOP "PULSE UNA TECLA PARA CONTINUAR".
+
+           00001-inicio.
+               DISPLAY " " BLANK SCREEN.
+               DISPLAY "BIENVENIDO GRACIAS POR USAR NUESTROS SERVICIOS"
+               LINE 2 COLUMN 20 BACKGROUND-COLOR IS 2.
+               DISPLAY "QUE OPERACION DESEA HACER:" LINE 3 COLUMN 20
+               BACKGROUND-COLOR IS 2.
+               DISPLAY "1-SACAR EFECTIVO"LINE 4 COLUMN 20
+               BACKGROUND-COLOR IS 5.
+               DISPLAY "2-INGRESAR EFECTIVO" LINE 5 COLUMN 20
+               BACKGROUND-COLOR IS 5.
+               DISPLAY "3-IMPRIMIR TICKET" LINE 6 COLUMN 20
+               BACKGROUND-COLOR IS 5.
+               DISPLAY "4-SALIR" LINE 7 COLUMN 20
+               BACKGROUND-COLOR IS 5.
+               DISPLAY "5-TRANSFERENCIA" LINE 8 COLUMN 20
+               BACKGROUND-COLOR IS 5.
+               DISPLAY "6-CONSULTAR SALDO" LINE 9 COLUMN 20
+               BACKGROUND-COLOR IS 5.
+               DISPLAY "7-ANULAR ULTIMA OPERACION" LINE 10 COLUMN 20
+               BACKGROUND-COLOR IS 5.
+               DISPLAY "8-ABRIR CUENTA NUEVA" LINE 11 COLUMN 20
+               BACKGROUND-COLOR IS 5.
+               DISPLAY "9-CREAR ORDEN PERMANENTE" LINE 12 COLUMN 20
+               BACKGROUND-COLOR IS 5.
+               ACCEPT WS-OPCION LINE 13 COLUMN 20.
+
+               EVALUATE WS-OPCION
+                WHEN 1
+                   PERFORM 00002-REINTEGRO
+
+
+                WHEN 2
+                 PERFORM 00003-INGRESO
+
+                WHEN 3
+                  PERFORM 00005-IMPRIMIR
+
+                WHEN 4
+                  PERFORM 00006-CERRAR
+
+                WHEN 5
+                  PERFORM 00015-TRANSFERENCIA
+
+                WHEN 6
+                  PERFORM 00019-CONSULTAR-SALDO
+
+                WHEN 7
+                  PERFORM 00022-ANULAR-OPERACION
+
+                WHEN 8
+                  PERFORM 00026-ABRIR-CUENTA-NUEVA
+
+                WHEN 9
+                  PERFORM 00031-CREAR-ORDEN-PERMANENTE.
+
+
+           00002-REINTEGRO.
+               DISPLAY "CUANTO DINERO QUIRE SACAR?" LINE 9 COLUMN 20
+               BACKGROUND-COLOR IS 1.
+               ACCEPT WS-REINTEGRO LINE 10 COLUMN 20.
+               IF WS-REINTEGRO > WS-SALDO + WS-LIMITE-DESCUBIERTO
+                   DISPLAY "SALDO INSUFICIENTE" LINE 11 COLUMN 20
+                   BACKGROUND-COLOR IS 4
+                   PERFORM 00018-REGISTRAR-RECHAZO
+                   STOP" PULSE UNA TECLA PARA CONTINUAR"
+               ELSE
+                   PERFORM 00017-DESGLOSE-EFECTIVO
+                   SUBTRACT WS-REINTEGRO FROM WS-SALDO GIVING WS-RES
+                   PERFORM 00004-MOSTRAR
+                   MOVE WS-CUENTA TO CTA-NUMERO
+                   MOVE WS-SALDO  TO CTA-SALDO
+                   REWRITE CTA-REGISTRO
+                   MOVE "REINTEGRO" TO WS-TIPO-MOV
+                   MOVE WS-REINTEGRO TO WS-IMPORTE-MOV
+                   PERFORM 00009-REGISTRAR-MOVIMIENTO.
+
+           00003-INGRESO.
+               DISPLAY "CUANTO DINERO QUIRE INGRESAR?" LINE 9 COLUMN 20
+               BACKGROUND-COLOR IS 1.
+               ACCEPT WS-REINTEGRO LINE 10 COLUMN 20.
+               DISPLAY "MONEDA (EUR/USD/GBP): " LINE 11 COLUMN 20.
+               ACCEPT WS-MONEDA-INGRESO LINE 11 COLUMN 43.
+               PERFORM 00010-CONVERTIR-DIVISA.
+               IF WS-MONEDA-ES-VALIDA
+                   ADD WS-IMPORTE-EUR TO WS-SALDO GIVING WS-RES
+                   PERFORM 00004-MOSTRAR
+                   MOVE WS-CUENTA TO CTA-NUMERO
+                   MOVE WS-SALDO  TO CTA-SALDO
+                   REWRITE CTA-REGISTRO
+                   MOVE "INGRESO" TO WS-TIPO-MOV
+                   MOVE WS-IMPORTE-EUR TO WS-IMPORTE-MOV
+                   PERFORM 00009-REGISTRAR-MOVIMIENTO
+               ELSE
+                   DISPLAY "MONEDA NO SOPORTADA, INGRESO CANCELADO"
+                   LINE 11 COLUMN 20 BACKGROUND-COLOR IS 4
+                   STOP "PULSE UNA TECLA PARA CONTINUAR"
+               END-IF.
+
+
+           00004-MOSTRAR.
+                   DISPLAY "EL SALDO ES " LINE 11 COLUMN 20,
+                   WS-RES LINE 11 COLUMN 35 BACKGROUND-COLOR IS 2.
+                   MOVE WS-RES TO WS-SALDO.
+                   STOP "PULSE UNA TECLA PARA CONTINUAR".
+
+           00005-IMPRIMIR.
+               PERFORM 00011-SIGUIENTE-NUM-TICKET.
+               OPEN EXTEND TICKET
+               MOVE WS-RES TO SALDO.
+               MOVE WS-NOMBRE TO NOMBRE.
+               MOVE WS-CUENTA TO CUENTA.
+               MOVE WS-MONEDA-CUENTA TO CUENTA-MONEDA.
+               MOVE WS-NUM-TICKET TO NUM-TICKET.
+               MOVE WS-TELLER-ID TO TICKET-CAJERO.
+               WRITE CLI-TICKET.
+               CLOSE TICKET.
+               DISPLAY "ARCHIVO CREADO CORRECTAMENTE"LINE 11 COLUMN 20
+               BACKGROUND-COLOR IS 2.
+               DISPLAY "DESEA TAMBIEN UN EXTRACTO? (S/N): " LINE 12
+               COLUMN 20.
+               ACCEPT WS-DESEA-EXTRACTO LINE 12 COLUMN 55.
+               IF WS-DESEA-EXTRACTO = "S" OR "s"
+                   PERFORM 00012-EXTRACTO
+               END-IF.
+               STOP "PULSE UNA TECLA PARA CONTINUAR".
+
+           00010-CONVERTIR-DIVISA.
+               MOVE "S" TO WS-MONEDA-OK.
+               IF WS-MONEDA-INGRESO = WS-MONEDA-CUENTA
+                   MOVE WS-REINTEGRO TO WS-IMPORTE-EUR
+               ELSE
+                   SET WS-IDX-CAMBIO TO 1
+                   SEARCH WS-CAMBIO-ENTRY
+                       AT END
+                           MOVE "N" TO WS-MONEDA-OK
+                       WHEN WS-CAMBIO-MONEDA (WS-IDX-CAMBIO)
+                           = WS-MONEDA-INGRESO
+                           COMPUTE WS-IMPORTE-EUR =
+                               WS-REINTEGRO *
+                               WS-CAMBIO-TASA (WS-IDX-CAMBIO)
+                   END-SEARCH
+               END-IF.
+
+      * NOTA: RENUMERADO A 00012 PORQUE 00006 YA ESTA OCUPADO POR
+      * 00006-CERRAR (CIERRE DE SESION)
+           00012-EXTRACTO.
+               CLOSE MOVIMIENTOS.
+               OPEN INPUT MOVIMIENTOS-LECTURA.
+               MOVE "N" TO WS-EOF-MOVL.
+               OPEN OUTPUT EXTRACTO.
+               STRING "EXTRACTO DE LA CUENTA " WS-CUENTA
+                   DELIMITED BY SIZE INTO EXT-LINEA.
+               WRITE EXT-LINEA.
+               MOVE SPACES TO EXT-LINEA.
+               WRITE EXT-LINEA.
+
+               PERFORM 00013-LEER-MOVL.
+               PERFORM 00014-ESCRIBIR-EXTRACTO UNTIL WS-FIN-MOVL.
+
+               STRING "SALDO DE CIERRE: " WS-SALDO
+                   DELIMITED BY SIZE INTO EXT-LINEA.
+               WRITE EXT-LINEA.
+
+               CLOSE MOVIMIENTOS-LECTURA, EXTRACTO.
+               OPEN EXTEND MOVIMIENTOS.
+               DISPLAY "EXTRACTO GENERADO CORRECTAMENTE" LINE 13
+               COLUMN 20 BACKGROUND-COLOR IS 2.
+
+           00013-LEER-MOVL.
+               READ MOVIMIENTOS-LECTURA
+                   AT END SET WS-FIN-MOVL TO TRUE.
+
+           00014-ESCRIBIR-EXTRACTO.
+               IF MOVL-CUENTA = WS-CUENTA
+                   STRING MOVL-FECHA "  " MOVL-TIPO "  "
+                       MOVL-IMPORTE "  SALDO " MOVL-SALDO
+                       DELIMITED BY SIZE INTO EXT-LINEA
+                   WRITE EXT-LINEA
+               END-IF.
+               PERFORM 00013-LEER-MOVL.
+
+           00017-DESGLOSE-EFECTIVO.
+               MOVE WS-REINTEGRO TO WS-RESTO-EFECTIVO.
+               DIVIDE WS-RESTO-EFECTIVO BY 50 GIVING WS-NUM-50
+                   REMAINDER WS-RESTO-EFECTIVO.
+               DIVIDE WS-RESTO-EFECTIVO BY 20 GIVING WS-NUM-20
+                   REMAINDER WS-RESTO-EFECTIVO.
+               DIVIDE WS-RESTO-EFECTIVO BY 10 GIVING WS-NUM-10
+                   REMAINDER WS-RESTO-EFECTIVO.
+               MOVE WS-RESTO-EFECTIVO TO WS-MONEDA-RESTO.
+
+               DISPLAY "BILLETES DE 50: " WS-NUM-50 LINE 12
+               COLUMN 20.
+               DISPLAY "BILLETES DE 20: " WS-NUM-20 LINE 13
+               COLUMN 20.
+               DISPLAY "BILLETES DE 10: " WS-NUM-10 LINE 14
+               COLUMN 20.
+               DISPLAY "MONEDAS (RESTO): " WS-MONEDA-RESTO LINE 15
+               COLUMN 20.
+
+           00019-CONSULTAR-SALDO.
+               DISPLAY " " BLANK SCREEN.
+               DISPLAY "SALDO ACTUAL: " LINE 2 COLUMN 20
+               BACKGROUND-COLOR IS 2, WS-SALDO LINE 2 COLUMN 35
+               BACKGROUND-COLOR IS 2.
+               DISPLAY "ULTIMOS MOVIMIENTOS:" LINE 3 COLUMN 20.
+               MOVE 4 TO WS-LINEA-CONSULTA.
+               CLOSE MOVIMIENTOS.
+               OPEN INPUT MOVIMIENTOS-LECTURA.
+               MOVE "N" TO WS-EOF-MOVL.
+               PERFORM 00013-LEER-MOVL.
+               PERFORM 00020-MOSTRAR-MOVIMIENTO
+                   UNTIL WS-FIN-MOVL.
+               CLOSE MOVIMIENTOS-LECTURA.
+               OPEN EXTEND MOVIMIENTOS.
+               STOP "PULSE UNA TECLA PARA CONTINUAR".
+
+           00020-MOSTRAR-MOVIMIENTO.
+               IF MOVL-CUENTA = WS-CUENTA AND WS-LINEA-CONSULTA < 20
+                   DISPLAY MOVL-FECHA " " MOVL-TIPO " " MOVL-IMPORTE
+                       LINE WS-LINEA-CONSULTA COLUMN 20
+                   ADD 1 TO WS-LINEA-CONSULTA
+               END-IF.
+               PERFORM 00013-LEER-MOVL.
+
+           00022-ANULAR-OPERACION.
+               MOVE "N" TO WS-ANUL-ENCONTRADO.
+               CLOSE MOVIMIENTOS.
+               OPEN INPUT MOVIMIENTOS-LECTURA.
+               MOVE "N" TO WS-EOF-MOVL.
+               PERFORM 00013-LEER-MOVL.
+               PERFORM 00023-BUSCAR-ULTIMO-MOV
+                   UNTIL WS-FIN-MOVL.
+               CLOSE MOVIMIENTOS-LECTURA.
+               OPEN EXTEND MOVIMIENTOS.
+               IF WS-ANUL-HALLADO
+                   PERFORM 00024-REVERTIR-MOVIMIENTO
+               ELSE
+                   DISPLAY "NO HAY MOVIMIENTOS PARA ANULAR" LINE 11
+                   COLUMN 20 BACKGROUND-COLOR IS 4
+                   STOP "PULSE UNA TECLA PARA CONTINUAR"
+               END-IF.
+
+           00023-BUSCAR-ULTIMO-MOV.
+               IF MOVL-CUENTA = WS-CUENTA
+                   MOVE "S" TO WS-ANUL-ENCONTRADO
+                   MOVE MOVL-TIPO TO WS-ANUL-TIPO
+                   MOVE MOVL-IMPORTE TO WS-ANUL-IMPORTE
+                   MOVE MOVL-CUENTA-DESTINO TO WS-ANUL-CUENTA-DESTINO
+               END-IF.
+               PERFORM 00013-LEER-MOVL.
+
+           00024-REVERTIR-MOVIMIENTO.
+               IF WS-ANUL-TIPO = "ANULACION"
+                   DISPLAY "ESE MOVIMIENTO YA ES UNA ANULACION, NO SE"
+                   LINE 9 COLUMN 20 BACKGROUND-COLOR IS 4
+                   DISPLAY "PUEDE VOLVER A ANULAR" LINE 10 COLUMN 20
+                   BACKGROUND-COLOR IS 4
+                   STOP " PULSE UNA TECLA PARA CONTINUAR"
+               ELSE
+                   EVALUATE WS-ANUL-TIPO
+                       WHEN "REINTEGRO"
+                           ADD WS-ANUL-IMPORTE TO WS-SALDO
+                       WHEN "TRANSFER"
+                           ADD WS-ANUL-IMPORTE TO WS-SALDO
+                           PERFORM 00025-REVERTIR-DESTINO-TRANSFER
+                       WHEN "INGRESO"
+                           SUBTRACT WS-ANUL-IMPORTE FROM WS-SALDO
+                       WHEN "INTERES"
+                           SUBTRACT WS-ANUL-IMPORTE FROM WS-SALDO
+                       WHEN "ORDEN-CRE"
+                           SUBTRACT WS-ANUL-IMPORTE FROM WS-SALDO
+                       WHEN "ORDEN-DEB"
+                           ADD WS-ANUL-IMPORTE TO WS-SALDO
+                       WHEN OTHER
+                           ADD WS-ANUL-IMPORTE TO WS-SALDO
+                   END-EVALUATE
+
+                   MOVE WS-CUENTA TO CTA-NUMERO
+                   READ CUENTAS
+                       NOT INVALID KEY
+                           MOVE WS-SALDO TO CTA-SALDO
+                           REWRITE CTA-REGISTRO
+                   END-READ
+
+                   DISPLAY "OPERACION ANULADA" LINE 9 COLUMN 20
+                   BACKGROUND-COLOR IS 2
+                   DISPLAY "NUEVO SALDO: " LINE 10 COLUMN 20,
+                   WS-SALDO LINE 10 COLUMN 35 BACKGROUND-COLOR IS 2
+                   MOVE "ANULACION" TO WS-TIPO-MOV
+                   MOVE WS-ANUL-IMPORTE TO WS-IMPORTE-MOV
+                   PERFORM 00009-REGISTRAR-MOVIMIENTO
+                   STOP "PULSE UNA TECLA PARA CONTINUAR"
+               END-IF.
+
+           00025-REVERTIR-DESTINO-TRANSFER.
+               MOVE WS-ANUL-CUENTA-DESTINO TO CTA-NUMERO.
+               READ CUENTAS
+                   NOT INVALID KEY
+                       SUBTRACT WS-ANUL-IMPORTE FROM CTA-SALDO
+                       REWRITE CTA-REGISTRO
+               END-READ.
+
+           00026-ABRIR-CUENTA-NUEVA.
+               DISPLAY " " BLANK SCREEN.
+               DISPLAY "ALTA DE CUENTA NUEVA" LINE 2 COLUMN 20
+               BACKGROUND-COLOR IS 2.
+               DISPLAY "NOMBRE DEL TITULAR: " LINE 3 COLUMN 20.
+               ACCEPT WS-NUEVO-NOMBRE LINE 3 COLUMN 40.
+               DISPLAY "APELLIDOS DEL TITULAR: " LINE 3 COLUMN 55.
+               ACCEPT WS-NUEVO-APELLIDO LINE 3 COLUMN 79.
+
+               MOVE "N" TO WS-DNI-VALIDO.
+               PERFORM 00027-PEDIR-DNI-NUEVO UNTIL WS-DNI-ES-VALIDO.
+               PERFORM 00026A-CHEQUEAR-DNI-DUPLICADO.
+
+               IF WS-CLIENTE-ENCONTRADO
+                   DISPLAY "DNI YA DADO DE ALTA, NO SE PUEDE ABRIR"
+                   " OTRA CUENTA" LINE 13 COLUMN 20
+                   BACKGROUND-COLOR IS 4
+                   STOP " PULSE UNA TECLA PARA CONTINUAR"
+               ELSE
+                   MOVE "N" TO WS-EDAD-VALIDO
+                   PERFORM 00028-PEDIR-FECHA-NUEVA
+                       UNTIL WS-EDAD-ES-VALIDA
+
+                   DISPLAY "PIN (4 DIGITOS): " LINE 8 COLUMN 20
+                   ACCEPT WS-NUEVO-PIN LINE 8 COLUMN 40
+                   PERFORM 00029-SIGUIENTE-NUM-CUENTA
+
+                   PERFORM 00030-GRABAR-CLIENTE-NUEVO
+
+                   MOVE WS-NUEVA-CUENTA TO CTA-NUMERO
+                   MOVE WS-NUEVO-NOMBRE TO CTA-NOMBRE
+                   MOVE 0               TO CTA-SALDO
+                   MOVE WS-NUEVO-PIN    TO CTA-PIN
+                   MOVE "EUR"           TO CTA-MONEDA
+                   MOVE 0               TO CTA-LIMITE-DESCUBIERTO
+                   MOVE 2.50            TO CTA-TASA-INTERES
+                   WRITE CTA-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERROR AL GRABAR LA CUENTA" LINE 13
+                           COLUMN 20
+                   END-WRITE
+
+                   DISPLAY "CUENTA CREADA, NUMERO DE CUENTA:" LINE 14
+                   COLUMN 20
+                   DISPLAY WS-NUEVA-CUENTA LINE 14 COLUMN 54
+                   BACKGROUND-COLOR IS 2
+                   STOP "PULSE UNA TECLA PARA CONTINUAR"
+               END-IF.
+
+           00026A-CHEQUEAR-DNI-DUPLICADO.
+               MOVE "N" TO WS-CLIENTE-EXISTE.
+               OPEN I-O CLIENTES.
+               IF WS-STATUS-CLI = "35"
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               END-IF.
+               MOVE WS-NUEVO-DNI TO CLI-DNI.
+               READ CLIENTES
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-CLIENTE-ENCONTRADO TO TRUE
+               END-READ.
+               CLOSE CLIENTES.
+
+           00027-PEDIR-DNI-NUEVO.
+               DISPLAY "DNI DEL TITULAR: " LINE 4 COLUMN 20.
+               ACCEPT WS-NUEVO-DNI LINE 4 COLUMN 40.
+               PERFORM 00027A-VALIDAR-DNI-NUEVO.
+               IF NOT WS-DNI-ES-VALIDO
+                   DISPLAY "DNI NO VALIDO, VUELVA A INTRODUCIRLO"
+                   LINE 5 COLUMN 20 BACKGROUND-COLOR IS 4
+               END-IF.
+
+           00027A-VALIDAR-DNI-NUEVO.
+               MOVE "N" TO WS-DNI-VALIDO.
+               IF WS-NUEVO-DNI(1:8) IS NUMERIC
+                   MOVE WS-NUEVO-DNI(1:8) TO WS-DNI-NUMERO
+                   MOVE WS-NUEVO-DNI(9:1) TO WS-DNI-LETRA
+                   DIVIDE WS-DNI-NUMERO BY 23
+                       GIVING WS-DNI-COCIENTE REMAINDER WS-DNI-RESTO
+                   COMPUTE WS-DNI-POSICION = WS-DNI-RESTO + 1
+                   IF WS-LETRAS-DNI(WS-DNI-POSICION:1) = WS-DNI-LETRA
+                       SET WS-DNI-ES-VALIDO TO TRUE
+                   END-IF
+               END-IF.
+
+           00028-PEDIR-FECHA-NUEVA.
+               DISPLAY "FECHA DE NACIMIENTO (DD MM AAAA): " LINE 6
+               COLUMN 20.
+               ACCEPT WS-NUEVO-DIA  LINE 6 COLUMN 55.
+               ACCEPT WS-NUEVO-MES  LINE 6 COLUMN 55.
+               ACCEPT WS-NUEVO-ANIO LINE 6 COLUMN 55.
+               PERFORM 00028A-CALCULAR-EDAD-NUEVA.
+               IF WS-EDAD < WS-EDAD-MINIMA
+                   DISPLAY "TITULAR MENOR DE EDAD, NO SE PUEDE ABRIR"
+                   " LA CUENTA" LINE 7 COLUMN 20 BACKGROUND-COLOR IS 4
+               ELSE
+                   SET WS-EDAD-ES-VALIDA TO TRUE
+               END-IF.
+
+           00028A-CALCULAR-EDAD-NUEVA.
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               COMPUTE WS-EDAD = WS-ANIO-SIS - WS-NUEVO-ANIO.
+               IF WS-MES-SIS < WS-NUEVO-MES OR
+                   (WS-MES-SIS = WS-NUEVO-MES AND
+                    WS-DIA-SIS < WS-NUEVO-DIA)
+                   SUBTRACT 1 FROM WS-EDAD
+               END-IF.
+
+           00029-SIGUIENTE-NUM-CUENTA.
+               MOVE 20000000000 TO WS-NUEVA-CUENTA.
+               OPEN INPUT SEC-CUENTA.
+               IF WS-STATUS-SEC-CTA = "00"
+                   READ SEC-CUENTA
+                       AT END CONTINUE
+                       NOT AT END MOVE SEC-CUENTA-REGISTRO
+                           TO WS-NUEVA-CUENTA
+                   END-READ
+                   CLOSE SEC-CUENTA
+               END-IF.
+
+               ADD 1 TO WS-NUEVA-CUENTA.
+               MOVE WS-NUEVA-CUENTA TO SEC-CUENTA-REGISTRO.
+               OPEN OUTPUT SEC-CUENTA.
+               WRITE SEC-CUENTA-REGISTRO.
+               CLOSE SEC-CUENTA.
+
+           00030-GRABAR-CLIENTE-NUEVO.
+               OPEN I-O CLIENTES.
+               IF WS-STATUS-CLI = "35"
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               END-IF.
+               MOVE WS-NUEVO-DNI  TO CLI-DNI.
+               MOVE WS-NUEVO-NOMBRE TO CLI-NOMBRE.
+               MOVE WS-NUEVO-APELLIDO TO CLI-APELLIDO.
+               MOVE WS-NUEVO-DIA  TO CLI-DIA.
+               MOVE WS-NUEVO-MES  TO CLI-MES.
+               MOVE WS-NUEVO-ANIO TO CLI-ANIO.
+               WRITE CLI-REGISTRO
+                   INVALID KEY
+                       DISPLAY "ERROR AL GRABAR EL CLIENTE" LINE 15
+                       COLUMN 20
+               END-WRITE.
+               CLOSE CLIENTES.
+
+           00031-CREAR-ORDEN-PERMANENTE.
+               DISPLAY " " BLANK SCREEN.
+               DISPLAY "ALTA DE ORDEN PERMANENTE" LINE 2 COLUMN 20
+               BACKGROUND-COLOR IS 2.
+               DISPLAY "CUENTA DESTINO: " LINE 3 COLUMN 20.
+               ACCEPT WS-ORD-CTA-DESTINO LINE 3 COLUMN 40.
+               DISPLAY "IMPORTE: " LINE 4 COLUMN 20.
+               ACCEPT WS-ORD-IMPORTE LINE 4 COLUMN 40.
+               MOVE "N" TO WS-FRECUENCIA-VALIDA.
+               PERFORM 00031A-PEDIR-FRECUENCIA
+                   UNTIL WS-FRECUENCIA-ES-VALIDA.
+
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               PERFORM 00032-SIGUIENTE-NUM-ORDEN.
+
+               OPEN I-O ORDENES-PERMANENTES.
+               IF WS-STATUS-ORD = "35"
+                   OPEN OUTPUT ORDENES-PERMANENTES
+                   CLOSE ORDENES-PERMANENTES
+                   OPEN I-O ORDENES-PERMANENTES
+               END-IF.
+
+               MOVE WS-NUEVA-ORDEN     TO ORD-ID.
+               MOVE WS-CUENTA          TO ORD-CUENTA-ORIGEN.
+               MOVE WS-ORD-CTA-DESTINO TO ORD-CUENTA-DESTINO.
+               MOVE WS-ORD-IMPORTE     TO ORD-IMPORTE.
+               MOVE WS-FECHA-SISTEMA   TO ORD-PROX-FECHA.
+               MOVE "A"                TO ORD-ESTADO.
+               WRITE ORD-REGISTRO
+                   INVALID KEY
+                       DISPLAY "ERROR AL GRABAR LA ORDEN" LINE 15
+                       COLUMN 20
+               END-WRITE.
+               CLOSE ORDENES-PERMANENTES.
+
+               DISPLAY "ORDEN PERMANENTE CREADA, NUMERO:" LINE 14
+               COLUMN 20.
+               DISPLAY WS-NUEVA-ORDEN LINE 14 COLUMN 54
+               BACKGROUND-COLOR IS 2.
+               STOP "PULSE UNA TECLA PARA CONTINUAR".
+
+           00031A-PEDIR-FRECUENCIA.
+               DISPLAY "FRECUENCIA (D-DIARIA/S-SEMANAL/M-MENSUAL): "
+               LINE 5 COLUMN 20.
+               ACCEPT WS-ORD-FRECUENCIA LINE 5 COLUMN 65.
+               MOVE WS-ORD-FRECUENCIA TO ORD-FRECUENCIA.
+               IF ORD-DIARIA OR ORD-SEMANAL OR ORD-MENSUAL
+                   SET WS-FRECUENCIA-ES-VALIDA TO TRUE
+               ELSE
+                   DISPLAY "FRECUENCIA NO VALIDA, VUELVA A INTRODUCIRLA"
+                   LINE 6 COLUMN 20 BACKGROUND-COLOR IS 4
+               END-IF.
+
+           00032-SIGUIENTE-NUM-ORDEN.
+               MOVE 0 TO WS-NUEVA-ORDEN.
+               OPEN INPUT SEC-ORDEN.
+               IF WS-STATUS-SEC-ORD = "00"
+                   READ SEC-ORDEN
+                       AT END CONTINUE
+                       NOT AT END MOVE SEC-ORDEN-REGISTRO
+                           TO WS-NUEVA-ORDEN
+                   END-READ
+                   CLOSE SEC-ORDEN
+               END-IF.
+
+               ADD 1 TO WS-NUEVA-ORDEN.
+               MOVE WS-NUEVA-ORDEN TO SEC-ORDEN-REGISTRO.
+               OPEN OUTPUT SEC-ORDEN.
+               WRITE SEC-ORDEN-REGISTRO.
+               CLOSE SEC-ORDEN.
+
+           00018-REGISTRAR-RECHAZO.
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               STRING WS-DIA-SIS "/" WS-MES-SIS "/" WS-ANIO-SIS
+                   DELIMITED BY SIZE INTO WS-FECHA-MOV.
+               STRING WS-FECHA-MOV "  CUENTA " WS-CUENTA
+                   "  SOLICITADO " WS-REINTEGRO
+                   "  DISPONIBLE " WS-SALDO
+                   DELIMITED BY SIZE INTO RCH-LINEA.
+               OPEN EXTEND RECHAZOS.
+               WRITE RCH-LINEA.
+               CLOSE RECHAZOS.
+
+           00015-TRANSFERENCIA.
+               DISPLAY "CUENTA DESTINO: " LINE 9 COLUMN 20
+               BACKGROUND-COLOR IS 1.
+               ACCEPT WS-CUENTA-DESTINO LINE 9 COLUMN 40.
+               DISPLAY "IMPORTE A TRANSFERIR: " LINE 10 COLUMN 20
+               BACKGROUND-COLOR IS 1.
+               ACCEPT WS-IMPORTE-TRANS LINE 10 COLUMN 45.
+
+               IF WS-CUENTA-DESTINO = WS-CUENTA
+                   DISPLAY "NO SE PUEDE TRANSFERIR A LA MISMA CUENTA"
+                   LINE 11 COLUMN 20 BACKGROUND-COLOR IS 4
+                   STOP " PULSE UNA TECLA PARA CONTINUAR"
+               ELSE IF WS-IMPORTE-TRANS >
+                       WS-SALDO + WS-LIMITE-DESCUBIERTO
+                   DISPLAY "SALDO INSUFICIENTE" LINE 11 COLUMN 20
+                   BACKGROUND-COLOR IS 4
+                   STOP " PULSE UNA TECLA PARA CONTINUAR"
+               ELSE
+                   MOVE WS-CUENTA-DESTINO TO CTA-NUMERO
+                   READ CUENTAS
+                       INVALID KEY
+                           DISPLAY "CUENTA DESTINO NO EXISTE"
+                           LINE 11 COLUMN 20 BACKGROUND-COLOR IS 4
+                           STOP " PULSE UNA TECLA PARA CONTINUAR"
+                       NOT INVALID KEY
+                           ADD WS-IMPORTE-TRANS TO CTA-SALDO
+                           REWRITE CTA-REGISTRO
+                           SUBTRACT WS-IMPORTE-TRANS FROM WS-SALDO
+                           MOVE WS-CUENTA TO CTA-NUMERO
+                           READ CUENTAS
+                           MOVE WS-SALDO TO CTA-SALDO
+                           REWRITE CTA-REGISTRO
+                           MOVE "TRANSFER" TO WS-TIPO-MOV
+                           MOVE WS-IMPORTE-TRANS TO WS-IMPORTE-MOV
+                           PERFORM 00016-REGISTRAR-TRANSFERENCIA
+                           DISPLAY "TRANSFERENCIA REALIZADA" LINE 11
+                           COLUMN 20 BACKGROUND-COLOR IS 2
+                           STOP " PULSE UNA TECLA PARA CONTINUAR"
+                   END-READ
+               END-IF
+               END-IF.
+
+           00016-REGISTRAR-TRANSFERENCIA.
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               STRING WS-DIA-SIS "/" WS-MES-SIS "/" WS-ANIO-SIS
+                   DELIMITED BY SIZE INTO WS-FECHA-MOV.
+               MOVE WS-FECHA-MOV  TO MOV-FECHA.
+               MOVE WS-CUENTA     TO MOV-CUENTA.
+               MOVE WS-TIPO-MOV   TO MOV-TIPO.
+               MOVE WS-IMPORTE-MOV TO MOV-IMPORTE.
+               MOVE WS-SALDO      TO MOV-SALDO.
+               MOVE WS-CUENTA-DESTINO TO MOV-CUENTA-DESTINO.
+               MOVE WS-TELLER-ID TO MOV-CAJERO.
+               WRITE MOV-REGISTRO.
+
+           00011-SIGUIENTE-NUM-TICKET.
+               MOVE 0 TO WS-NUM-TICKET.
+               OPEN INPUT SEC-TICKET.
+               IF WS-STATUS-SEC = "00"
+                   READ SEC-TICKET
+                       AT END CONTINUE
+                       NOT AT END MOVE SEC-REGISTRO TO WS-NUM-TICKET
+                   END-READ
+                   CLOSE SEC-TICKET
+               END-IF.
+
+               ADD 1 TO WS-NUM-TICKET.
+               MOVE WS-NUM-TICKET TO SEC-REGISTRO.
+               OPEN OUTPUT SEC-TICKET.
+               WRITE SEC-REGISTRO.
+               CLOSE SEC-TICKET.
+
+           00009-REGISTRAR-MOVIMIENTO.
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               STRING WS-DIA-SIS "/" WS-MES-SIS "/" WS-ANIO-SIS
+                   DELIMITED BY SIZE INTO WS-FECHA-MOV.
+               MOVE WS-FECHA-MOV  TO MOV-FECHA.
+               MOVE WS-CUENTA     TO MOV-CUENTA.
+               MOVE WS-TIPO-MOV   TO MOV-TIPO.
+               MOVE WS-IMPORTE-MOV TO MOV-IMPORTE.
+               MOVE WS-SALDO      TO MOV-SALDO.
+               MOVE 0             TO MOV-CUENTA-DESTINO.
+               MOVE WS-TELLER-ID  TO MOV-CAJERO.
+               WRITE MOV-REGISTRO.
+
+           00006-CERRAR.
+               DISPLAY " " BLANK SCREEN.
+               DISPLAY "SALDO FINAL: " LINE 10 COLUMN 20,
+               WS-SALDO LINE 10 COLUMN 35 BACKGROUND-COLOR IS 2.
+               DISPLAY "DESEA UN TICKET IMPRESO? (S/N): " LINE 11
+               COLUMN 20.
+               ACCEPT WS-TICKET-DESEADO LINE 11 COLUMN 53.
+               IF WS-TICKET-DESEADO = "S" OR "s"
+                   MOVE WS-SALDO TO WS-RES
+                   PERFORM 00005-IMPRIMIR
+               END-IF.
+               DISPLAY "GRACIAS POR CONFIAR EN NOSOTROS, " LINE 13
+               COLUMN 20, WS-NOMBRE LINE 13 COLUMN 54
+               BACKGROUND-COLOR IS 2.
+               STOP "PULSE UNA TECLA PARA CONTINUAR".
+
+
+
+       END PROGRAM cajero.
