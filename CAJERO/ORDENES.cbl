@@ -0,0 +1,240 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: EJECUCION DIARIA DE ORDENES PERMANENTES (DOMICILIACIONES)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDENES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS ASSIGN TO "../CUENTAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-NUMERO
+           FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT ORDENES-PERMANENTES ASSIGN TO "../ORDENES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORD-ID
+           FILE STATUS IS WS-STATUS-ORD.
+
+           SELECT MOVIMIENTOS ASSIGN TO "../MOVIMIENTOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD CUENTAS.
+         01 CTA-REGISTRO.
+             02 CTA-NUMERO PIC 9(11).
+             02 CTA-NOMBRE PIC A(10).
+             02 CTA-SALDO  PIC S9(9)V99.
+             02 CTA-PIN    PIC 9(04).
+             02 CTA-MONEDA PIC X(03).
+             02 CTA-LIMITE-DESCUBIERTO PIC S9(9)V99.
+             02 CTA-TASA-INTERES PIC 9(02)V99.
+
+        FD ORDENES-PERMANENTES.
+         01 ORD-REGISTRO.
+             02 ORD-ID             PIC 9(05).
+             02 ORD-CUENTA-ORIGEN  PIC 9(11).
+             02 ORD-CUENTA-DESTINO PIC 9(11).
+             02 ORD-IMPORTE        PIC S9(9)V99.
+             02 ORD-FRECUENCIA     PIC X(01).
+                 88 ORD-DIARIA     VALUE "D".
+                 88 ORD-SEMANAL    VALUE "S".
+                 88 ORD-MENSUAL    VALUE "M".
+             02 ORD-PROX-FECHA     PIC 9(08).
+             02 ORD-ESTADO         PIC X(01).
+                 88 ORD-ACTIVA     VALUE "A".
+
+        FD MOVIMIENTOS.
+         01 MOV-REGISTRO.
+             02 MOV-FECHA    PIC X(10).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CUENTA   PIC 9(11).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-TIPO     PIC X(10).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-IMPORTE  PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-SALDO    PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CUENTA-DESTINO PIC 9(11) VALUE 0.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CAJERO   PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CTA PIC X(02).
+       77 WS-STATUS-ORD PIC X(02).
+       77 WS-EOF PIC X(01) VALUE "N".
+           88 WS-FIN-FICHERO VALUE "S".
+
+       01 WS-FECHA-SISTEMA.
+           05 WS-ANIO-SIS  PIC 9(04).
+           05 WS-MES-SIS   PIC 9(02).
+           05 WS-DIA-SIS   PIC 9(02).
+       77 WS-HOY PIC 9(08).
+       77 WS-FECHA-MOV PIC X(10).
+       77 WS-ORDENES-EJECUTADAS PIC 9(05) VALUE 0.
+       77 WS-ORDEN-OK PIC X(01) VALUE "N".
+           88 WS-ORDEN-APLICADA VALUE "S".
+
+      * CAMPOS PARA EL AVANCE DE ORD-PROX-FECHA CON ACARREO DE
+      * MES/ANIO (EVITA QUE UNA ORDEN MENSUAL VUELVA A DISPARARSE
+      * CADA DIA TRAS CRUZAR FIN DE MES O DE ANIO)
+       01 WS-FECHA-CALC.
+           05 WS-FC-ANIO PIC 9(04).
+           05 WS-FC-MES  PIC 9(02).
+           05 WS-FC-DIA  PIC 9(02).
+       01 WS-TABLA-DIAS-MES VALUE "312831303130313130313031".
+           05 WS-DIAS-MES OCCURS 12 TIMES PIC 9(02).
+       77 WS-DIAS-EN-MES PIC 9(02).
+       77 WS-TEMP-DIVISION PIC 9(04).
+       77 WS-RESTO-ANIO PIC 9(04).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN I-O CUENTAS.
+            OPEN I-O ORDENES-PERMANENTES.
+            OPEN EXTEND MOVIMIENTOS.
+
+            ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+            MOVE WS-FECHA-SISTEMA TO WS-HOY.
+
+            PERFORM 00001-LEER-ORDEN.
+            PERFORM 00002-PROCESAR-ORDEN
+                UNTIL WS-FIN-FICHERO.
+
+            CLOSE CUENTAS, ORDENES-PERMANENTES, MOVIMIENTOS.
+            DISPLAY "ORDENES EJECUTADAS: " WS-ORDENES-EJECUTADAS.
+            STOP RUN.
+
+           00001-LEER-ORDEN.
+               READ ORDENES-PERMANENTES NEXT RECORD
+                   AT END SET WS-FIN-FICHERO TO TRUE.
+
+           00002-PROCESAR-ORDEN.
+               IF ORD-ACTIVA AND ORD-PROX-FECHA NOT > WS-HOY
+                   PERFORM 00003-EJECUTAR-TRANSFERENCIA
+                   PERFORM 00004-CALCULAR-PROX-FECHA
+                   REWRITE ORD-REGISTRO
+                   ADD 1 TO WS-ORDENES-EJECUTADAS
+               END-IF.
+               PERFORM 00001-LEER-ORDEN.
+
+           00003-EJECUTAR-TRANSFERENCIA.
+               MOVE "N" TO WS-ORDEN-OK.
+               MOVE ORD-CUENTA-ORIGEN TO CTA-NUMERO.
+               READ CUENTAS
+                   INVALID KEY
+                       DISPLAY "ORDEN " ORD-ID
+                       ": CUENTA ORIGEN NO ENCONTRADA"
+               END-READ.
+               IF WS-STATUS-CTA = "00"
+                   IF ORD-IMPORTE > CTA-SALDO + CTA-LIMITE-DESCUBIERTO
+                       DISPLAY "ORDEN " ORD-ID
+                       ": SALDO INSUFICIENTE, ORDEN NO APLICADA"
+                   ELSE
+                       SUBTRACT ORD-IMPORTE FROM CTA-SALDO
+                       REWRITE CTA-REGISTRO
+                       MOVE "ORDEN-DEB" TO MOV-TIPO
+                       MOVE ORD-CUENTA-ORIGEN TO MOV-CUENTA
+                       MOVE ORD-IMPORTE TO MOV-IMPORTE
+                       MOVE CTA-SALDO TO MOV-SALDO
+                       PERFORM 00005-REGISTRAR-MOVIMIENTO
+                       MOVE "S" TO WS-ORDEN-OK
+                   END-IF
+               END-IF.
+
+               IF WS-ORDEN-APLICADA
+                   MOVE ORD-CUENTA-DESTINO TO CTA-NUMERO
+                   READ CUENTAS
+                       INVALID KEY
+                           DISPLAY "ORDEN " ORD-ID
+                           ": CUENTA DESTINO NO ENCONTRADA"
+                   END-READ
+               END-IF.
+               IF WS-ORDEN-APLICADA AND WS-STATUS-CTA = "00"
+                   ADD ORD-IMPORTE TO CTA-SALDO
+                   REWRITE CTA-REGISTRO
+                   MOVE "ORDEN-CRE" TO MOV-TIPO
+                   MOVE ORD-CUENTA-DESTINO TO MOV-CUENTA
+                   MOVE ORD-IMPORTE TO MOV-IMPORTE
+                   MOVE CTA-SALDO TO MOV-SALDO
+                   PERFORM 00005-REGISTRAR-MOVIMIENTO
+               END-IF.
+
+           00004-CALCULAR-PROX-FECHA.
+               MOVE ORD-PROX-FECHA TO WS-FECHA-CALC.
+               EVALUATE TRUE
+                   WHEN ORD-DIARIA
+                       PERFORM 00004A-AVANZAR-UN-DIA
+                   WHEN ORD-SEMANAL
+                       PERFORM 00004A-AVANZAR-UN-DIA 7 TIMES
+                   WHEN ORD-MENSUAL
+                       PERFORM 00004B-AVANZAR-UN-MES
+                   WHEN OTHER
+      *                FRECUENCIA DESCONOCIDA: SE DESACTIVA LA ORDEN
+      *                EN LUGAR DE REEJECUTARLA CADA DIA SIN AVANZAR
+      *                NUNCA SU PROXIMA FECHA
+                       DISPLAY "ORDEN " ORD-ID
+                       ": FRECUENCIA NO VALIDA, ORDEN DESACTIVADA"
+                       MOVE "X" TO ORD-ESTADO
+               END-EVALUATE.
+               MOVE WS-FECHA-CALC TO ORD-PROX-FECHA.
+
+           00004A-AVANZAR-UN-DIA.
+               ADD 1 TO WS-FC-DIA.
+               PERFORM 00004C-DIAS-DEL-MES.
+               IF WS-FC-DIA > WS-DIAS-EN-MES
+                   MOVE 1 TO WS-FC-DIA
+                   ADD 1 TO WS-FC-MES
+                   IF WS-FC-MES > 12
+                       MOVE 1 TO WS-FC-MES
+                       ADD 1 TO WS-FC-ANIO
+                   END-IF
+               END-IF.
+
+           00004B-AVANZAR-UN-MES.
+               ADD 1 TO WS-FC-MES.
+               IF WS-FC-MES > 12
+                   MOVE 1 TO WS-FC-MES
+                   ADD 1 TO WS-FC-ANIO
+               END-IF.
+               PERFORM 00004C-DIAS-DEL-MES.
+               IF WS-FC-DIA > WS-DIAS-EN-MES
+                   MOVE WS-DIAS-EN-MES TO WS-FC-DIA
+               END-IF.
+
+           00004C-DIAS-DEL-MES.
+               MOVE WS-DIAS-MES (WS-FC-MES) TO WS-DIAS-EN-MES.
+               IF WS-FC-MES = 2
+                   DIVIDE WS-FC-ANIO BY 4 GIVING WS-TEMP-DIVISION
+                       REMAINDER WS-RESTO-ANIO
+                   IF WS-RESTO-ANIO = 0
+                       MOVE 29 TO WS-DIAS-EN-MES
+                       DIVIDE WS-FC-ANIO BY 100 GIVING WS-TEMP-DIVISION
+                           REMAINDER WS-RESTO-ANIO
+                       IF WS-RESTO-ANIO = 0
+                           MOVE 28 TO WS-DIAS-EN-MES
+                           DIVIDE WS-FC-ANIO BY 400
+                               GIVING WS-TEMP-DIVISION
+                               REMAINDER WS-RESTO-ANIO
+                           IF WS-RESTO-ANIO = 0
+                               MOVE 29 TO WS-DIAS-EN-MES
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
+           00005-REGISTRAR-MOVIMIENTO.
+               STRING WS-DIA-SIS "/" WS-MES-SIS "/" WS-ANIO-SIS
+                   DELIMITED BY SIZE INTO WS-FECHA-MOV.
+               MOVE WS-FECHA-MOV TO MOV-FECHA.
+               MOVE "BATCH"      TO MOV-CAJERO.
+               WRITE MOV-REGISTRO.
+
+       END PROGRAM ORDENES.
