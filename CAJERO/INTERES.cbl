@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: DEVENGO MENSUAL DE INTERESES SOBRE CUENTAS DE AHORRO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS ASSIGN TO "../CUENTAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CTA-NUMERO
+           FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT MOVIMIENTOS ASSIGN TO "../MOVIMIENTOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD CUENTAS.
+         01 CTA-REGISTRO.
+             02 CTA-NUMERO PIC 9(11).
+             02 CTA-NOMBRE PIC A(10).
+             02 CTA-SALDO  PIC S9(9)V99.
+             02 CTA-PIN    PIC 9(04).
+             02 CTA-MONEDA PIC X(03).
+             02 CTA-LIMITE-DESCUBIERTO PIC S9(9)V99.
+             02 CTA-TASA-INTERES PIC 9(02)V99.
+
+        FD MOVIMIENTOS.
+         01 MOV-REGISTRO.
+             02 MOV-FECHA    PIC X(10).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CUENTA   PIC 9(11).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-TIPO     PIC X(10).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-IMPORTE  PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-SALDO    PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CUENTA-DESTINO PIC 9(11) VALUE 0.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CAJERO   PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CTA PIC X(02).
+       77 WS-EOF PIC X(01) VALUE "N".
+           88 WS-FIN-FICHERO VALUE "S".
+
+       77 WS-INTERES PIC S9(9)V99 VALUE 0.
+       77 WS-CUENTAS-PROCESADAS PIC 9(05) VALUE 0.
+
+       01 WS-FECHA-SISTEMA.
+           05 WS-ANIO-SIS  PIC 9(04).
+           05 WS-MES-SIS   PIC 9(02).
+           05 WS-DIA-SIS   PIC 9(02).
+       77 WS-FECHA-MOV PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN I-O CUENTAS.
+            OPEN EXTEND MOVIMIENTOS.
+
+            PERFORM 00001-LEER-CUENTA.
+            PERFORM 00002-APLICAR-INTERES
+                UNTIL WS-FIN-FICHERO.
+
+            CLOSE CUENTAS, MOVIMIENTOS.
+            DISPLAY "CUENTAS PROCESADAS: " WS-CUENTAS-PROCESADAS.
+            STOP RUN.
+
+           00001-LEER-CUENTA.
+               READ CUENTAS NEXT RECORD
+                   AT END SET WS-FIN-FICHERO TO TRUE.
+
+           00002-APLICAR-INTERES.
+               IF CTA-TASA-INTERES > 0
+                   COMPUTE WS-INTERES ROUNDED =
+                       CTA-SALDO * CTA-TASA-INTERES / 100 / 12
+                   IF WS-INTERES > 0
+                       ADD WS-INTERES TO CTA-SALDO
+                       REWRITE CTA-REGISTRO
+                       PERFORM 00003-REGISTRAR-MOVIMIENTO
+                   END-IF
+               END-IF.
+               ADD 1 TO WS-CUENTAS-PROCESADAS.
+               PERFORM 00001-LEER-CUENTA.
+
+           00003-REGISTRAR-MOVIMIENTO.
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               STRING WS-DIA-SIS "/" WS-MES-SIS "/" WS-ANIO-SIS
+                   DELIMITED BY SIZE INTO WS-FECHA-MOV.
+               MOVE WS-FECHA-MOV TO MOV-FECHA.
+               MOVE CTA-NUMERO   TO MOV-CUENTA.
+               MOVE "INTERES"    TO MOV-TIPO.
+               MOVE WS-INTERES   TO MOV-IMPORTE.
+               MOVE CTA-SALDO    TO MOV-SALDO.
+               MOVE "BATCH"      TO MOV-CAJERO.
+               WRITE MOV-REGISTRO.
+
+       END PROGRAM INTERES.
