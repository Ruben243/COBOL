@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: EJECUCION POR LOTES DE CAJERO A PARTIR DE UN FICHERO DE
+      *          TRANSACCIONES, CON PUNTO DE CONTROL PARA REANUDACION
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAJEROBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACCIONES ASSIGN TO "../TRANSACCIONES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUENTAS ASSIGN TO "../CUENTAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-NUMERO
+           FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT MOVIMIENTOS ASSIGN TO "../MOVIMIENTOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PUNTO-CONTROL ASSIGN TO "../CAJEROBAT-CKPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CKPT.
+
+           SELECT RECHAZOS ASSIGN TO "../RECHAZOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD TRANSACCIONES.
+         01 TRX-REGISTRO.
+             02 TRX-CUENTA    PIC 9(11).
+             02 FILLER        PIC X(01).
+             02 TRX-OPERACION PIC X(01).
+                 88 TRX-REINTEGRO VALUE "R".
+                 88 TRX-INGRESO   VALUE "I".
+             02 FILLER        PIC X(01).
+             02 TRX-IMPORTE    PIC 9(09)V99.
+
+        FD CUENTAS.
+         01 CTA-REGISTRO.
+             02 CTA-NUMERO PIC 9(11).
+             02 CTA-NOMBRE PIC A(10).
+             02 CTA-SALDO  PIC S9(9)V99.
+             02 CTA-PIN    PIC 9(04).
+             02 CTA-MONEDA PIC X(03).
+             02 CTA-LIMITE-DESCUBIERTO PIC S9(9)V99.
+             02 CTA-TASA-INTERES PIC 9(02)V99.
+
+        FD MOVIMIENTOS.
+         01 MOV-REGISTRO.
+             02 MOV-FECHA    PIC X(10).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CUENTA   PIC 9(11).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-TIPO     PIC X(10).
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-IMPORTE  PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-SALDO    PIC -ZZZZZZZZ9.99.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CUENTA-DESTINO PIC 9(11) VALUE 0.
+             02 FILLER       PIC X(01) VALUE SPACE.
+             02 MOV-CAJERO   PIC X(08).
+
+        FD PUNTO-CONTROL.
+         01 CKPT-REGISTRO PIC 9(08).
+
+        FD RECHAZOS.
+         01 RCH-LINEA PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CTA PIC X(02).
+       77 WS-STATUS-CKPT PIC X(02).
+       77 WS-EOF PIC X(01) VALUE "N".
+           88 WS-FIN-FICHERO VALUE "S".
+
+       77 WS-ULTIMO-PROCESADO PIC 9(08) VALUE 0.
+       77 WS-NUM-LINEA-ACTUAL PIC 9(08) VALUE 0.
+       77 WS-FRECUENCIA-CHECKPOINT PIC 9(03) VALUE 10.
+       77 WS-CONTADOR-CHECKPOINT PIC 9(03) VALUE 0.
+       77 WS-TRX-PROCESADAS PIC 9(08) VALUE 0.
+       77 WS-TRX-SALTADAS PIC 9(08) VALUE 0.
+
+       01 WS-FECHA-SISTEMA.
+           05 WS-ANIO-SIS  PIC 9(04).
+           05 WS-MES-SIS   PIC 9(02).
+           05 WS-DIA-SIS   PIC 9(02).
+       77 WS-FECHA-MOV PIC X(10).
+       77 WS-LIMITE-DESCUBIERTO PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN I-O CUENTAS.
+            OPEN EXTEND MOVIMIENTOS.
+            OPEN INPUT TRANSACCIONES.
+
+            PERFORM 00001-LEER-CHECKPOINT.
+            PERFORM 00002-LEER-TRANSACCION.
+            PERFORM 00003-PROCESAR-TRANSACCION
+                UNTIL WS-FIN-FICHERO.
+
+            PERFORM 00005-GRABAR-CHECKPOINT.
+
+            CLOSE CUENTAS, MOVIMIENTOS, TRANSACCIONES.
+            DISPLAY "TRANSACCIONES PROCESADAS: " WS-TRX-PROCESADAS.
+            DISPLAY "TRANSACCIONES YA APLICADAS (SALTADAS): "
+                WS-TRX-SALTADAS.
+            STOP RUN.
+
+           00001-LEER-CHECKPOINT.
+               OPEN INPUT PUNTO-CONTROL.
+               IF WS-STATUS-CKPT = "35"
+                   MOVE 0 TO WS-ULTIMO-PROCESADO
+               ELSE
+                   READ PUNTO-CONTROL
+                       AT END MOVE 0 TO WS-ULTIMO-PROCESADO
+                       NOT AT END MOVE CKPT-REGISTRO
+                           TO WS-ULTIMO-PROCESADO
+                   END-READ
+                   CLOSE PUNTO-CONTROL
+               END-IF.
+
+           00002-LEER-TRANSACCION.
+               READ TRANSACCIONES
+                   AT END SET WS-FIN-FICHERO TO TRUE
+                   NOT AT END ADD 1 TO WS-NUM-LINEA-ACTUAL
+               END-READ.
+
+           00003-PROCESAR-TRANSACCION.
+               IF WS-NUM-LINEA-ACTUAL > WS-ULTIMO-PROCESADO
+                   PERFORM 00004-APLICAR-TRANSACCION
+                   ADD 1 TO WS-TRX-PROCESADAS
+                   ADD 1 TO WS-CONTADOR-CHECKPOINT
+                   MOVE WS-NUM-LINEA-ACTUAL TO WS-ULTIMO-PROCESADO
+                   IF WS-CONTADOR-CHECKPOINT NOT <
+                       WS-FRECUENCIA-CHECKPOINT
+                       PERFORM 00005-GRABAR-CHECKPOINT
+                       MOVE 0 TO WS-CONTADOR-CHECKPOINT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-TRX-SALTADAS
+               END-IF.
+               PERFORM 00002-LEER-TRANSACCION.
+
+           00004-APLICAR-TRANSACCION.
+               MOVE TRX-CUENTA TO CTA-NUMERO.
+               READ CUENTAS
+                   INVALID KEY
+                       DISPLAY "TRANSACCION " WS-NUM-LINEA-ACTUAL
+                       ": CUENTA NO ENCONTRADA"
+               END-READ.
+               IF WS-STATUS-CTA = "00"
+                   MOVE CTA-LIMITE-DESCUBIERTO TO WS-LIMITE-DESCUBIERTO
+                   IF TRX-REINTEGRO
+                       AND TRX-IMPORTE >
+                           CTA-SALDO + WS-LIMITE-DESCUBIERTO
+                       PERFORM 00007-REGISTRAR-RECHAZO
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN TRX-REINTEGRO
+                               SUBTRACT TRX-IMPORTE FROM CTA-SALDO
+                               MOVE "REINTEGRO" TO MOV-TIPO
+                           WHEN TRX-INGRESO
+                               ADD TRX-IMPORTE TO CTA-SALDO
+                               MOVE "INGRESO" TO MOV-TIPO
+                       END-EVALUATE
+                       REWRITE CTA-REGISTRO
+                       MOVE TRX-CUENTA TO MOV-CUENTA
+                       MOVE TRX-IMPORTE TO MOV-IMPORTE
+                       MOVE CTA-SALDO TO MOV-SALDO
+                       PERFORM 00006-REGISTRAR-MOVIMIENTO
+                   END-IF
+               END-IF.
+
+           00005-GRABAR-CHECKPOINT.
+               OPEN OUTPUT PUNTO-CONTROL.
+               MOVE WS-ULTIMO-PROCESADO TO CKPT-REGISTRO.
+               WRITE CKPT-REGISTRO.
+               CLOSE PUNTO-CONTROL.
+
+           00006-REGISTRAR-MOVIMIENTO.
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               STRING WS-DIA-SIS "/" WS-MES-SIS "/" WS-ANIO-SIS
+                   DELIMITED BY SIZE INTO WS-FECHA-MOV.
+               MOVE WS-FECHA-MOV TO MOV-FECHA.
+               MOVE 0 TO MOV-CUENTA-DESTINO.
+               MOVE "BATCH" TO MOV-CAJERO.
+               WRITE MOV-REGISTRO.
+
+           00007-REGISTRAR-RECHAZO.
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               STRING WS-DIA-SIS "/" WS-MES-SIS "/" WS-ANIO-SIS
+                   DELIMITED BY SIZE INTO WS-FECHA-MOV.
+               STRING WS-FECHA-MOV "  CUENTA " TRX-CUENTA
+                   "  SOLICITADO " TRX-IMPORTE
+                   "  DISPONIBLE " CTA-SALDO
+                   DELIMITED BY SIZE INTO RCH-LINEA.
+               OPEN EXTEND RECHAZOS.
+               WRITE RCH-LINEA.
+               CLOSE RECHAZOS.
+
+       END PROGRAM CAJEROBAT.
