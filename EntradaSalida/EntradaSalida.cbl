@@ -2,17 +2,54 @@
        program-id. ENTRADA-SALIDA.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITANTES ASSIGN TO "VISITANTES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  VISITANTES.
+       01  VIS-LINEA PIC X(100).
+
        WORKING-STORAGE SECTION.
        77 WKS-NOMBRE PICTURE A(30).                                     77 NUMERO DE NIVEL.BUENA COSTUMBRE PONER A LA DIVISION DONDE PERTENECE LA VARIABLE
                                                                         CLAPSULA PICTURE A MARCATIPO VARIABLE ALFABETICA Y (LONGITUD)
+       77 WKS-MOTIVO        PICTURE A(20).
+       77 WKS-DEPARTAMENTO  PICTURE A(20).
+       01 WKS-FECHA-SISTEMA.
+           05 WKS-ANIO-SIS PIC 9(04).
+           05 WKS-MES-SIS  PIC 9(02).
+           05 WKS-DIA-SIS  PIC 9(02).
+       77 WKS-HORA-SISTEMA  PIC 9(08).
+       77 WKS-FECHA-VISITA  PIC X(10).
 
        PROCEDURE DIVISION.
+       000001-MAIN.
            DISPLAY "BIENVENIDO AL PROGRAMA".
            DISPLAY "INTRODUCE TU NOMBRE:".
            accept WKS-NOMBRE.                                           ACCEPT PARA DECIR DONDE SE GUARDARA LA INFORMACION
            DISPLAY "TU NOMBRE ES: ",WKS-NOMBRE                          MOSTRAR LA IFNORMACION POR PANTALLA
+           DISPLAY "MOTIVO DE LA VISITA:".
+           ACCEPT WKS-MOTIVO.
+           DISPLAY "DEPARTAMENTO/PERSONA A VISITAR:".
+           ACCEPT WKS-DEPARTAMENTO.
+           PERFORM 000002-REGISTRAR-VISITA.
            STOP "PAUSA"
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       000002-REGISTRAR-VISITA.
+      *        DEJA CONSTANCIA DE CADA VISITA EN EL REGISTRO DE
+      *        ENTRADA DE RECEPCION, CON FECHA/HORA, MOTIVO Y
+      *        DEPARTAMENTO VISITADO
+               ACCEPT WKS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               ACCEPT WKS-HORA-SISTEMA FROM TIME.
+               STRING WKS-DIA-SIS "/" WKS-MES-SIS "/" WKS-ANIO-SIS
+                   DELIMITED BY SIZE INTO WKS-FECHA-VISITA.
+               STRING WKS-FECHA-VISITA " " WKS-HORA-SISTEMA " "
+                   WKS-NOMBRE " " WKS-MOTIVO " " WKS-DEPARTAMENTO
+                   DELIMITED BY SIZE INTO VIS-LINEA.
+               OPEN EXTEND VISITANTES.
+               WRITE VIS-LINEA.
+               CLOSE VISITANTES.
