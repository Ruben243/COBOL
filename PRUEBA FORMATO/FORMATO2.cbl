@@ -6,11 +6,29 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FORMATO2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "../CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-DNI
+           FILE STATUS IS WS-STATUS-CLI.
+
        DATA DIVISION.
        FILE SECTION.
-      *NO USADA DE MOMENTO
+       FD  CLIENTES.
+       01  CLI-REGISTRO.
+           02 CLI-DNI    PIC X(09).
+           02 CLI-NOMBRE PIC A(11).
+           02 CLI-APELLIDO PIC A(15).
+           02 CLI-FECHA-NACIMIENTO.
+               03 CLI-DIA  PIC 9(02).
+               03 CLI-MES  PIC 9(02).
+               03 CLI-ANIO PIC 9(04).
 
        WORKING-STORAGE SECTION.
+       77 WS-STATUS-CLI PIC X(02).
 
       * FILLER VALUE SPACE SE PUEDEUSAR PARA COLOR TEXTO,NO SIRVE CON COLORES
       *FILLER VALUE SEGUIDO DE TEXTO CREA UN TEXTO EN PANTALLA
@@ -41,16 +59,49 @@
                10 FILLER PIC X(01) VALUE "/".
                10 WS-ANIO PIC 9(04).
 
+      * VARIABLES PARA LA VALIDACION DEL FORMATO/LETRA DEL DNI
+       77 WS-DNI-NUMERO   PIC 9(08).
+       77 WS-DNI-LETRA    PIC X(01).
+       77 WS-DNI-COCIENTE PIC 9(08).
+       77 WS-DNI-RESTO    PIC 9(02).
+       77 WS-LETRAS-DNI PIC X(23)
+           VALUE "TRWAGMYFPDXBNJZSQVHLCKE".
+       77 WS-DNI-VALIDO PIC X(01) VALUE "N".
+           88 WS-DNI-ES-VALIDO VALUE "S".
+
+      * VARIABLES PARA EL CALCULO DE LA EDAD Y LA REGLA DE EDAD MINIMA
+       01 WS-FECHA-SISTEMA.
+           05 WS-ANIO-SIS PIC 9(04).
+           05 WS-MES-SIS  PIC 9(02).
+           05 WS-DIA-SIS  PIC 9(02).
+       77 WS-EDAD PIC 9(03).
+       77 WS-EDAD-MINIMA PIC 9(02) VALUE 18.
+
+      * INTERRUPTOR PARA EL CHEQUEO DE CLIENTE YA EXISTENTE
+       77 WS-CLIENTE-EXISTE PIC X(01) VALUE "N".
+           88 WS-CLIENTE-ENCONTRADO VALUE "S".
+       77 WS-DNI-POSICION PIC 9(02).
+       77 WS-EDAD-VALIDO PIC X(01) VALUE "N".
+           88 WS-EDAD-ES-VALIDA VALUE "S".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            DISPLAY WS-TITULO LINE 2.
 
+           OPEN I-O CLIENTES.
+           IF WS-STATUS-CLI = "35"
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+
       * LLAMADAS A LAS RUTINAS QUE SE EJECUTAN EN ORDEN
            PERFORM 00000-NOMBRE.
            PERFORM 00001-DATOS.
            PERFORM 00002-MOSTRAR.
 
+           CLOSE CLIENTES.
            STOP RUN.
 
       *RUTINA QUE PEDIRA AL USUARIO SU NOMBRE Y APELLIDOS,MOSTRANDO Y FONDO AZUL
@@ -63,15 +114,89 @@
 
       *RUTINA QUE PEDIRA AL USUARIO SU DNI Y SU FECHA DE NACIMIENTO,MOSTRARA FONDO AZUL
            00001-DATOS.
+               PERFORM 00001A-PEDIR-DNI UNTIL WS-DNI-ES-VALIDO.
+               PERFORM 00001B-CHEQUEAR-DUPLICADO.
+               PERFORM 00001C-ACEPTAR-FECHA UNTIL WS-EDAD-ES-VALIDA.
+
+      *RUTINA QUE CAPTURA EL DNI Y RECHAZA UN FORMATO/LETRA INCORRECTO
+           00001A-PEDIR-DNI.
                DISPLAY "INTRODUCE TU DNI" LINE 7.
                ACCEPT WS-DNI LINE 8 BACKGROUND-COLOR IS 1.
+               PERFORM 00001A1-VALIDAR-DNI.
+               IF NOT WS-DNI-ES-VALIDO
+                   DISPLAY "DNI NO VALIDO,VUELVA A INTRODUCIRLO"
+                       LINE 9 BACKGROUND-COLOR 4
+               END-IF.
+
+      *RUTINA QUE CALCULA LA LETRA DEL DNI Y LA COMPARA CON LA TECLEADA
+           00001A1-VALIDAR-DNI.
+               MOVE "N" TO WS-DNI-VALIDO.
+               IF WS-DNI(1:8) IS NUMERIC
+                   MOVE WS-DNI(1:8) TO WS-DNI-NUMERO
+                   MOVE WS-DNI(9:1) TO WS-DNI-LETRA
+                   DIVIDE WS-DNI-NUMERO BY 23
+                       GIVING WS-DNI-COCIENTE REMAINDER WS-DNI-RESTO
+                   COMPUTE WS-DNI-POSICION = WS-DNI-RESTO + 1
+                   IF WS-LETRAS-DNI(WS-DNI-POSICION:1) = WS-DNI-LETRA
+                       SET WS-DNI-ES-VALIDO TO TRUE
+                   END-IF
+               END-IF.
+
+      *RUTINA QUE COMPRUEBA SI EL DNI YA ESTA DADO DE ALTA EN CLIENTES
+           00001B-CHEQUEAR-DUPLICADO.
+               MOVE "N" TO WS-CLIENTE-EXISTE.
+               MOVE WS-DNI TO CLI-DNI.
+               READ CLIENTES
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-CLIENTE-ENCONTRADO TO TRUE
+                       DISPLAY "CLIENTE YA EXISTENTE:" LINE 11
+                       DISPLAY CLI-NOMBRE LINE 12
+                       DISPLAY CLI-APELLIDO LINE 13
+               END-READ.
+
+      *RUTINA QUE CAPTURA LA FECHA DE NACIMIENTO Y EXIGE MAYORIA DE EDAD
+           00001C-ACEPTAR-FECHA.
                DISPLAY "INTRODUCE TU FECHA DE NACIMIENTO"LINE 9.
                ACCEPT WS-DIA LINE 10 BACKGROUND-COLOR 1.
                ACCEPT WS-MES LINE 10 BACKGROUND-COLOR 1.
                ACCEPT WS-ANIO LINE 10 BACKGROUND-COLOR 1.
+               PERFORM 00001C1-CALCULAR-EDAD.
+               IF WS-EDAD < WS-EDAD-MINIMA
+                   DISPLAY "CLIENTE MENOR DE EDAD,NO SE PUEDE DAR"
+                       " DE ALTA" LINE 11 BACKGROUND-COLOR 4
+               ELSE
+                   SET WS-EDAD-ES-VALIDA TO TRUE
+               END-IF.
 
-      *RUTINA QUE MOSTRARA LOS DATOS DEL USUARIO
+      *RUTINA QUE CALCULA LA EDAD A PARTIR DE LA FECHA DE NACIMIENTO
+           00001C1-CALCULAR-EDAD.
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               COMPUTE WS-EDAD = WS-ANIO-SIS - WS-ANIO.
+               IF WS-MES-SIS < WS-MES OR
+                   (WS-MES-SIS = WS-MES AND WS-DIA-SIS < WS-DIA)
+                   SUBTRACT 1 FROM WS-EDAD
+               END-IF.
+
+      *RUTINA QUE MOSTRARA LOS DATOS DEL USUARIO Y LO DARA DE ALTA
            00002-MOSTRAR.
                DISPLAY WS-DATOS-PERSONALES LINE 14.
                DISPLAY WS-DATOS LINE 15.
-               STOP " PULSA INTRO PARA SALIR".
\ No newline at end of file
+               IF NOT WS-CLIENTE-ENCONTRADO
+                   PERFORM 00003-GRABAR-CLIENTE
+               END-IF.
+               STOP " PULSA INTRO PARA SALIR".
+
+      *RUTINA QUE GRABA EL CLIENTE EN EL FICHERO MAESTRO CLIENTES
+           00003-GRABAR-CLIENTE.
+               MOVE WS-DNI      TO CLI-DNI.
+               MOVE WS-NOMBRE   TO CLI-NOMBRE.
+               MOVE WS-APELLIDO TO CLI-APELLIDO.
+               MOVE WS-DIA      TO CLI-DIA.
+               MOVE WS-MES      TO CLI-MES.
+               MOVE WS-ANIO     TO CLI-ANIO.
+               WRITE CLI-REGISTRO
+                   INVALID KEY
+                       DISPLAY "ERROR AL GRABAR EL CLIENTE" LINE 16
+               END-WRITE.
\ No newline at end of file
